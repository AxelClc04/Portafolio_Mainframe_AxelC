@@ -1,258 +1,1337 @@
-*> ============================================================================
-*> PROGRAM-ID : M6_SIM_P3_ANSES
-*> PURPOSE    : Validación y clasificación de comprobantes
-*> AUTHOR     : Axel Colace
-*> DATE       : 01/11/2025
-*> ============================================================================
-
-IDENTIFICATION DIVISION.
-  PROGRAM-ID. M6_SIM_P3_ANSES.
-
-ENVIRONMENT DIVISION.
-  INPUT-OUTPUT SECTION.
-  FILE-CONTROL.
-
-    SELECT COMP-IN ASSIGN TO "COMP_IN.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    FILE STATUS IS FS-IN.
-
-    SELECT COMP-OK ASSIGN TO "COMP_OK.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    FILE STATUS IS FS-OK.
-
-    SELECT COMP-ER ASSIGN TO "COMP_ER.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    FILE STATUS IS FS-ER.
-
-    SELECT COMP-PE ASSIGN TO "COMP_PE.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    FILE STATUS IS FS-PE.
-
-
-DATA DIVISION.
-  FILE SECTION.
-
-    FD COMP-IN.
-      01 REG-IN.
-        05 NC-IN     PIC X(13).
-        05 FILLER    PIC X    VALUE "|".
-        05 FA-IN     PIC X(8).
-        05 FILLER    PIC X    VALUE "|".
-        05 CT-IN     PIC X(11).
-        05 FILLER    PIC X    VALUE "|".
-        05 TO-IN     PIC X(1).
-        05 FILLER    PIC X    VALUE "|".
-        05 IE-IN     PIC X(9).
-        05 FILLER    PIC X    VALUE "|".
-        05 EO-IN     PIC X(10).
-        05 FILLER    PIC X    VALUE "|".
-
-    FD COMP-OK.
-      01 REG-OK.
-        05 NC-OK     PIC X(13).
-        05 FILLER    PIC X    VALUE "|".
-        05 FA-OK     PIC X(8).
-        05 FILLER    PIC X    VALUE "|".
-        05 CT-OK     PIC X(11).
-        05 FILLER    PIC X    VALUE "|".
-        05 TO-OK     PIC X(1).
-        05 FILLER    PIC X    VALUE "|".
-        05 IE-OK     PIC X(9).
-        05 FILLER    PIC X    VALUE "|".
-        05 EO-OK     PIC X(10).
-        05 FILLER    PIC X    VALUE "|".
-
-    FD COMP-ER.
-      01 REG-ER.
-        05 NC-ER     PIC X(13).
-        05 FILLER    PIC X    VALUE "|".
-        05 FA-ER     PIC X(8).
-        05 FILLER    PIC X    VALUE "|".
-        05 CT-ER     PIC X(11).
-        05 FILLER    PIC X    VALUE "|".
-        05 TO-ER     PIC X(1).
-        05 FILLER    PIC X    VALUE "|".
-        05 IE-ER     PIC X(9).
-        05 FILLER    PIC X    VALUE "|".
-        05 EO-ER     PIC X(10).
-        05 FILLER    PIC X    VALUE "|".
-        05 MO-ER     PIC X(7).
-
-    FD COMP-PE.
-      01 REG-PE.
-        05 NC-PE     PIC X(13).
-        05 FILLER    PIC X    VALUE "|".
-        05 FA-PE     PIC X(8).
-        05 FILLER    PIC X    VALUE "|".
-        05 CT-PE     PIC X(11).
-        05 FILLER    PIC X    VALUE "|".
-        05 TO-PE     PIC X(1).
-        05 FILLER    PIC X    VALUE "|".
-        05 IE-PE     PIC X(9).
-        05 FILLER    PIC X    VALUE "|".
-        05 EO-PE     PIC X(10).
-        05 FILLER    PIC X    VALUE "|".
-
-  WORKING-STORAGE SECTION.
-
-    77 FS-IN         PIC XX.
-    77 FS-OK         PIC XX.
-    77 FS-ER         PIC XX.
-    77 FS-PE         PIC XX.
-
-    77 FIN           PIC X    VALUE "N".
-
-    77 CON-IN        PIC 9(2) VALUE ZEROS.
-    77 CON-OK        PIC 9(2) VALUE ZEROS.
-    77 CON-ER        PIC 9(2) VALUE ZEROS.
-
-    77 CON-ER-NC     PIC 9(2) VALUE ZEROS.
-    77 CON-ER-FA     PIC 9(2) VALUE ZEROS.
-    77 CON-ER-CT     PIC 9(2) VALUE ZEROS.
-    77 CON-ER-TO     PIC 9(2) VALUE ZEROS.
-    77 CON-ER-IE     PIC 9(2) VALUE ZEROS.
-    77 CON-ER-EO     PIC 9(2) VALUE ZEROS.
-    77 CON-PE        PIC 9(2) VALUE ZEROS.
-
-
-PROCEDURE DIVISION.
-
-*> ==========================================================
-*> SECCIÓN: PROCESO DE INICIALIZACION DE ARCHIVOS Y CONTROL.
-*> ==========================================================
-
-  OPEN INPUT  COMP-IN
-       OUTPUT COMP-OK
-       OUTPUT COMP-ER
-       OUTPUT COMP-PE
-
-  IF FS-IN NOT = "00"
-      DISPLAY "Error al abrir el archivo de ingreso, FILE STATUS: " FS-IN
-      STOP RUN
-  END-IF
-
-  IF FS-OK NOT = "00"
-      DISPLAY "Error al crear el archivo de salida 'ok', FILE STATUS:" FS-OK
-      STOP RUN
-  END-IF
-
-  IF FS-ER NOT = "00"
-      DISPLAY "Error al abrir el archivo de salida 'error', FILE STATUS:" FS-ER
-      STOP RUN
-  END-IF
-
-  IF FS-PE NOT = "00"
-      DISPLAY "Error al abrir el archivo de salida 'pend.', FILE STATUS:" FS-PE
-      STOP RUN
-  END-IF
-
-*> ==========================================================
-*> SECCIÓN: LECTURA Y CLASIFICACIÓN DE REGISTROS.
-*> ==========================================================
-
-  PERFORM UNTIL FIN = "1"
-    READ COMP-IN
-      AT END
-        MOVE "1" TO FIN
-      NOT AT END
-        ADD 1 TO CON-IN
-        MOVE REG-IN TO REG-OK
-        MOVE REG-IN TO REG-ER
-        MOVE REG-IN TO REG-PE
-        PERFORM FILTRO
-    END-READ
-    IF FS-IN NOT = "00" AND FS-IN NOT = "10"
-      DISPLAY "Error al leer archivo de ingreso, FILE STATUS: " FS-IN
-      MOVE "S" TO FIN
-      STOP RUN
-    END-IF
-  END-PERFORM
-
-
-*> ==========================================================
-*> SECCIÓN: MENSAJES A MOSTRAR EN PANTALLA.
-*> ==========================================================
-
-  DISPLAY "Total de registros leidos:    " CON-IN
-  DISPLAY "Total de registros correctos: " CON-OK
-  DISPLAY "Total de registros erroneos:  " CON-ER
-  DISPLAY "Total de registros pendientes:" CON-PE
-  DISPLAY "--------------------------------"
-  DISPLAY "Errores por motivo:"
-  DISPLAY "  NRO/FORMATO: " CON-ER-NC
-  DISPLAY "  FECHA:       " CON-ER-FA
-  DISPLAY "  CUIT:        " CON-ER-CT
-  DISPLAY "  TIPO:        " CON-ER-TO
-  DISPLAY "  IMPORTE:     " CON-ER-IE
-  DISPLAY "  ESTADO:      " CON-ER-EO
-
-  DISPLAY "---------FIN DE PROCESO---------"
-
-  CLOSE COMP-IN
-        COMP-OK
-        COMP-ER
-        COMP-PE
-  STOP RUN.
-
-*> ==========================================================
-*> SECCIÓN: PROCESO DE CLASIFICACION DE ERRORES Y PENDIENTES.
-*> ==========================================================
-
-  FILTRO.
-    EVALUATE TRUE
-      WHEN NOT NC-IN(1:4) IS NUMERIC
-        MOVE "NRO-COM" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-NC
-      WHEN NC-IN(5:1) NOT = "-"
-        MOVE "NRO-COM" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-NC
-      WHEN NOT NC-IN(6:8) IS NUMERIC
-        MOVE "NRO-COM" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-NC
-
-      WHEN NOT FA-IN IS NUMERIC
-        MOVE "FECHA"   TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-FA
-
-      WHEN NOT (TO-IN = "A" OR TO-IN = "B" OR TO-IN = "C")
-        MOVE "TIPO"      TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-TO
-
-      WHEN IE-IN = "000000000"
-        MOVE "IMPORTE" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-IE
-
-      WHEN NOT (EO-IN = "AUTORIZADO" OR EO-IN = "PENDIENTE"
-                OR EO-IN = "RECHAZADO")
-        MOVE "ESTADO" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-EO
-
-      WHEN EO-IN = "PENDIENTE"
-        WRITE REG-PE
-        ADD 1 TO CON-PE
-
-      WHEN EO-IN = "RECHAZADO"
-        MOVE "ESTADO" TO MO-ER
-        WRITE REG-ER
-        ADD 1 TO CON-ER
-        ADD 1 TO CON-ER-EO
-
-      WHEN OTHER
-        WRITE REG-OK
-        ADD 1 TO CON-OK
-
-    END-EVALUATE.
+*> ============================================================================
+*> PROGRAM-ID : M6_SIM_P3_ANSES
+*> PURPOSE    : Validación y clasificación de comprobantes
+*> AUTHOR     : Axel Colace
+*> DATE       : 01/11/2025
+*> ============================================================================
+
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. M6_SIM_P3_ANSES.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+
+    SELECT COMP-IN ASSIGN DYNAMIC WS-NOMBRE-IN
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-IN.
+
+    SELECT COMP-LISTA ASSIGN TO "COMP_IN_LIST.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-LISTA.
+
+    SELECT COMP-CHECK ASSIGN TO "COMP_CHECKPOINT.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-CHECK.
+
+*>  Se graba a un archivo de staging y se renombra al final
+*>  (igual que M6_SIM_P3_RECON con COMP_PE.txt.tmp) para que
+*>  un corte a mitad de la escritura del checkpoint nunca deje
+*>  COMP_CHECKPOINT.txt truncado: el OPEN OUTPUT trunca de
+*>  inmediato, así que escribir directo sobre el archivo final
+*>  perdería el último checkpoint bueno si el proceso muere
+*>  entre el OPEN y el WRITE.
+    SELECT COMP-CHECK-OUT ASSIGN TO "COMP_CHECKPOINT.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-CHECK-OUT.
+
+    SELECT COMP-OK ASSIGN TO "COMP_OK.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-OK.
+
+    SELECT COMP-ER ASSIGN TO "COMP_ER.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-ER.
+
+    SELECT COMP-PE ASSIGN TO "COMP_PE.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE.
+
+    SELECT COMP-RESUMEN ASSIGN TO "COMP_RESUMEN.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-RESUMEN.
+
+    SELECT COMP-ER-CSV ASSIGN TO "COMP_ER.csv"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-ER-CSV.
+
+*>  Copias de staging de COMP-OK/ER/PE usadas únicamente al
+*>  reiniciar (ver RECONSTRUIR-DUP-TABLA): un WRITE cortado a
+*>  la mitad por un SIGKILL puede dejar la última línea de
+*>  COMP_OK/ER/PE.txt truncada o pegada con la siguiente. Esa
+*>  línea se descarta y el resto se vuelve a grabar acá, para
+*>  después renombrarla sobre el original (mismo mecanismo que
+*>  COMP_CHECKPOINT.txt.tmp) y que el comprobante cortado se
+*>  reprocese en vez de quedar mal clasificado.
+    SELECT COMP-OK-OUT ASSIGN TO "COMP_OK.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-OK-OUT.
+
+    SELECT COMP-ER-OUT ASSIGN TO "COMP_ER.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-ER-OUT.
+
+    SELECT COMP-PE-OUT ASSIGN TO "COMP_PE.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-OUT.
+
+
+DATA DIVISION.
+  FILE SECTION.
+
+    FD COMP-IN.
+      01 REG-IN.
+        05 NC-IN     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-IN     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-IN     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-IN     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-IN     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-IN     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-OK.
+      01 REG-OK.
+        05 NC-OK     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-OK     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-OK     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-OK     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-OK     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-OK     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-ER.
+      01 REG-ER.
+        05 NC-ER     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-ER     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-ER     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-ER     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-ER     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-ER     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+        05 MO-ER     PIC X(16).
+        05 MO-ER-SEP PIC X.
+        05 MO-ER-COD PIC 9(3).
+
+    FD COMP-PE.
+      01 REG-PE.
+        05 NC-PE     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-PE     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-PE     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-PE     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-PE     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-PE     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-RESUMEN.
+      01 REG-RESUMEN       PIC X(120).
+
+    FD COMP-LISTA.
+      01 REG-LISTA         PIC X(100).
+
+    FD COMP-CHECK.
+      01 REG-CHECK         PIC X(250).
+
+    FD COMP-CHECK-OUT.
+      01 REG-CHECK-OUT     PIC X(250).
+
+    FD COMP-ER-CSV.
+      01 REG-ER-CSV        PIC X(150).
+
+    FD COMP-OK-OUT.
+      01 REG-OK-OUT        PIC X(58).
+
+    FD COMP-ER-OUT.
+      01 REG-ER-OUT        PIC X(78).
+
+    FD COMP-PE-OUT.
+      01 REG-PE-OUT        PIC X(58).
+
+  WORKING-STORAGE SECTION.
+
+    77 FS-IN         PIC XX.
+    77 FS-OK         PIC XX.
+    77 FS-ER         PIC XX.
+    77 FS-PE         PIC XX.
+    77 FS-RESUMEN    PIC XX.
+    77 FS-LISTA      PIC XX.
+    77 FS-CHECK      PIC XX.
+    77 FS-CHECK-OUT  PIC XX.
+    77 FS-ER-CSV     PIC XX.
+    77 FS-OK-OUT     PIC XX.
+    77 FS-ER-OUT     PIC XX.
+    77 FS-PE-OUT     PIC XX.
+    77 WS-RENAME-RC  PIC 9(9) COMP-5 VALUE ZEROS.
+
+    77 FIN           PIC X    VALUE "N".
+    77 FIN-LISTA     PIC X    VALUE "N".
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE INTEGRIDAD AL RELEER COMP-OK/ER/PE.
+*> Una línea bien formada siempre tiene sus "|" de FILLER en
+*> las mismas posiciones fijas (58 bytes para OK/PE, 78 para
+*> ER); una línea cortada o pegada con la siguiente por un
+*> corte abrupto del proceso no los tiene ahí. Se usa para
+*> detectar y descartar esa última línea al reconstruir la
+*> tabla de duplicados luego de un reinicio.
+*> ----------------------------------------------------------
+    01 WS-INTEGRIDAD-REG.
+      05 WS-INT-VALIDO        PIC X     VALUE "S".
+      05 WS-INT-LINEA         PIC X(78) VALUE SPACES.
+      05 WS-INT-DESCARTE-OK   PIC X     VALUE "N".
+      05 WS-INT-DESCARTE-ER   PIC X     VALUE "N".
+      05 WS-INT-DESCARTE-PE   PIC X     VALUE "N".
+
+*> ----------------------------------------------------------
+*> ÁREA DE PROCESAMIENTO DE VARIOS ARCHIVOS DE INGRESO (LOTE).
+*> ----------------------------------------------------------
+    77 WS-NOMBRE-IN     PIC X(100) VALUE "COMP_IN.txt".
+    77 WS-HAY-LISTA     PIC X      VALUE "N".
+    77 WS-LISTA-CANT    PIC 9(4)   VALUE ZEROS.
+
+*> ----------------------------------------------------------
+*> ÁREA DE CHECKPOINT/REINICIO DE LA CORRIDA.
+*> El checkpoint solo se graba una vez por archivo de entrada
+*> (al abrirlo), no por registro: guarda el nombre del archivo
+*> en curso y WS-CKPT-BASE-SALIDA, la cantidad de registros ya
+*> volcados entre COMP-OK/ER/PE en el momento en que ese
+*> archivo arrancó. Al reiniciar, RECONSTRUIR-DUP-TABLA vuelve
+*> a contar lo que hay realmente en COMP-OK/ER/PE (un solo
+*> barrido, ya necesario para repoblar la tabla de duplicados)
+*> y la diferencia contra esa base es exactamente cuántos
+*> registros del archivo en curso ya están grabados en disco,
+*> sin depender de cada cuánto se haya actualizado el archivo
+*> de checkpoint ni de si el runtime bufferiza las escrituras a
+*> COMP-OK/ER/PE: el punto de reinicio se deriva de lo que de
+*> verdad quedó persistido, no de un contador que se actualiza
+*> aparte y puede quedar desalineado.
+*> ----------------------------------------------------------
+    01 WS-CHECKPOINT.
+      05 WS-CKPT-EXISTE        PIC X      VALUE "N".
+      05 WS-CKPT-ALCANZADO     PIC X      VALUE "N".
+      05 WS-CKPT-GRABAR-AHORA  PIC X      VALUE "S".
+      05 WS-CKPT-ARCHIVO       PIC X(100) VALUE SPACES.
+      05 WS-CKPT-BASE-SALIDA   PIC 9(9)   VALUE ZEROS.
+      05 WS-CKPT-BASE-TXT      PIC X(9)   VALUE ZEROS.
+      05 WS-CKPT-REGISTRO      PIC 9(9)   VALUE ZEROS.
+      05 WS-CKPT-POS-ARCHIVO   PIC 9(9)   VALUE ZEROS.
+      05 WS-CKPT-LINEA         PIC X(120) VALUE SPACES.
+      05 WS-SALTAR-CANT        PIC 9(9)   VALUE ZEROS.
+      05 WS-ARCHIVO-COMPLETO   PIC X      VALUE "N".
+      05 WS-DELETE-RC          PIC 9(9)   COMP-5 VALUE ZEROS.
+
+    77 CON-IN        PIC 9(6) VALUE ZEROS.
+    77 CON-OK        PIC 9(6) VALUE ZEROS.
+    77 CON-ER        PIC 9(6) VALUE ZEROS.
+
+    77 CON-ER-NC     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-FA     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-CT     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-TO     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-IE     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-EO     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-FI     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-IF     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-IL     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-DU     PIC 9(6) VALUE ZEROS.
+    77 CON-ER-TR     PIC 9(6) VALUE ZEROS.
+    77 CON-PE        PIC 9(6) VALUE ZEROS.
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE IMPORTE (FORMATO Y TOPE).
+*> ----------------------------------------------------------
+    01 WS-IMPORTE-VALIDACION.
+      05 WS-IE-NUMERICO       PIC X     VALUE "N".
+      05 WS-IE-EXCEDE         PIC X     VALUE "N".
+      05 WS-IE-VALOR          PIC 9(9)  VALUE ZEROS.
+      05 WS-IE-LIMITE         PIC 9(9)  VALUE 99999999.
+
+*> ----------------------------------------------------------
+*> ÁREA DE CONTROL DE COMPROBANTES DUPLICADOS EN LA CORRIDA.
+*> Tabla "hash" con direccionamiento abierto (sondeo lineal):
+*> la posición de cada NC-IN se calcula con CALCULAR-HASH-DUP
+*> en vez de recorrerse entrada por entrada, para que la
+*> detección de duplicados sea de costo prácticamente
+*> constante aun con cientos de miles de comprobantes por
+*> corrida (antes era un PERFORM VARYING lineal contra una
+*> tabla de 5000 entradas, O(n) por registro).
+*> El tamaño de 1.000.003 entradas (~14MB en memoria) no es
+*> por el volumen de ANSES en sí -un lote diario real de este
+*> circuito ronda cientos de miles de comprobantes, no
+*> millones-, sino para dejar la tabla a un factor de carga
+*> bajo (menos colisiones, sondeo corto) incluso en el peor
+*> caso de un lote inusualmente grande, y para que el número
+*> de entradas sea primo (reduce ciclos cortos de sondeo
+*> lineal contra el módulo). Es memoria estática barata a
+*> cambio de no tener que volver a tocar este número si algún
+*> día el lote crece.
+*> ----------------------------------------------------------
+    01 WS-DUP-CONTROL.
+      05 WS-DUP-ENCONTRADO    PIC X     VALUE "N".
+      05 WS-DUP-SATURADA      PIC X     VALUE "N".
+      05 WS-DUP-CANT          PIC 9(7)  VALUE ZEROS.
+      05 WS-DUP-TABLA-MAX     PIC 9(7)  VALUE 1000003.
+      05 WS-DUP-IDX           PIC 9(7)  VALUE ZEROS.
+      05 WS-DUP-PROBE-CANT    PIC 9(7)  VALUE ZEROS.
+      05 WS-DUP-CLAVE         PIC X(13) VALUE SPACES.
+      05 WS-DUP-HASH-SUMA     PIC 9(9)  COMP VALUE ZEROS.
+      05 WS-DUP-HASH-POS      PIC 9(2)  VALUE ZEROS.
+      05 WS-DUP-HASH-IDX      PIC 9(7)  VALUE ZEROS.
+      05 WS-DUP-SLOT OCCURS 1000003 TIMES.
+        10 WS-DUP-SLOT-VAL    PIC X(13) VALUE SPACES.
+        10 WS-DUP-SLOT-OCUP   PIC X     VALUE SPACE.
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE FECHA CALENDARIO (AAAAMMDD).
+*> ----------------------------------------------------------
+    01 WS-FECHA-VALIDACION.
+      05 WS-FECHA-VALIDA      PIC X     VALUE "N".
+      05 WS-FA-ANIO           PIC 9(4)  VALUE ZEROS.
+      05 WS-FA-MES            PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-DIA            PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-BISIESTO       PIC X     VALUE "N".
+      05 WS-FA-DIAS-MES       PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-DIAS-TABLA.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 28.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+      05 WS-FA-DIAS-REDEF REDEFINES WS-FA-DIAS-TABLA.
+        10 WS-FA-DIAS-MAX     PIC 9(2)  OCCURS 12 TIMES.
+
+*> ----------------------------------------------------------
+*> ÁREA DE ARMADO DE LA LÍNEA DE RESUMEN DE CORRIDA.
+*> ----------------------------------------------------------
+    01 WS-FECHA-CORRIDA     PIC X(8).
+    01 WS-LINEA-RESUMEN     PIC X(120).
+
+*> ----------------------------------------------------------
+*> ÁREA DE REGLAS PARTICULARES POR TIPO DE COMPROBANTE (TO-IN).
+*> ----------------------------------------------------------
+    01 WS-TIPO-VALIDACION.
+      05 WS-TIPO-VALIDO       PIC X     VALUE "S".
+      05 WS-TIPO-LIMITE-C     PIC 9(9)  VALUE 500000.
+
+*> ----------------------------------------------------------
+*> ÁREA DE CÓDIGO NUMÉRICO DE MOTIVO Y SALIDA COMP_ER.CSV.
+*> ----------------------------------------------------------
+    COPY "M6_MOTIVOS.cpy".
+
+    01 WS-MOTIVO-COD        PIC 9(3)   VALUE ZEROS.
+    01 WS-MOTIVO-IDX        PIC 9(2)   VALUE ZEROS.
+    01 WS-LINEA-ER-CSV      PIC X(150) VALUE SPACES.
+    77 WS-CSV-LINEA-PTR     PIC 9(4)   VALUE 1.
+
+*> ----------------------------------------------------------
+*> ÁREA DE ESCAPE DE CAMPOS PARA COMP_ER.csv: cada campo se
+*> encierra entre comillas dobles y cualquier comilla que
+*> traiga adentro se duplica (regla estándar de CSV), para que
+*> una coma o comilla dentro de un campo (por ejemplo en EO-ER,
+*> que viene de un valor de entrada sin validar) no corra las
+*> columnas siguientes al abrir el archivo en una planilla.
+*> ----------------------------------------------------------
+    01 WS-CSV-ESCAPE.
+      05 WS-CSV-CAMPO-IN   PIC X(20) VALUE SPACES.
+      05 WS-CSV-CAMPO-OUT  PIC X(44) VALUE SPACES.
+      05 WS-CSV-IN-POS     PIC 9(2)  VALUE ZEROS.
+      05 WS-CSV-OUT-POS    PIC 9(2)  VALUE ZEROS.
+      05 WS-CSV-LARGO      PIC 9(2)  VALUE ZEROS.
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE CUIT (DÍGITO VERIFICADOR MÓDULO 11).
+*> ----------------------------------------------------------
+    01 WS-CUIT-VALIDACION.
+      05 WS-CUIT-VALIDO       PIC X     VALUE "N".
+      05 WS-CUIT-DIGITOS.
+        10 WS-CUIT-DIG        PIC 9     OCCURS 11 TIMES.
+      05 WS-CUIT-SUMA         PIC 9(4)  VALUE ZEROS.
+      05 WS-CUIT-RESTO        PIC 9(2)  VALUE ZEROS.
+      05 WS-CUIT-DV-CALC      PIC 9(2)  VALUE ZEROS.
+      05 WS-CUIT-IDX          PIC 9(2)  VALUE ZEROS.
+
+
+PROCEDURE DIVISION.
+
+*> ==========================================================
+*> SECCIÓN: PROCESO DE INICIALIZACION DE ARCHIVOS Y CONTROL.
+*> ==========================================================
+
+  PERFORM CARGAR-CHECKPOINT
+
+  IF WS-CKPT-EXISTE = "S"
+      PERFORM RECONSTRUIR-DUP-TABLA
+*>    El checkpoint solo guarda cuánto había grabado en salida
+*>    cuando el archivo actual arrancó; lo que hay que saltar
+*>    de ese archivo es la diferencia contra lo que realmente
+*>    hay grabado ahora (recontado recién en
+*>    RECONSTRUIR-DUP-TABLA), así que no importa si el proceso
+*>    anterior llegó a cerrar prolijamente o no.
+      COMPUTE WS-CKPT-REGISTRO =
+              (CON-OK + CON-ER + CON-PE) - WS-CKPT-BASE-SALIDA
+  END-IF
+
+  IF WS-CKPT-EXISTE = "S"
+      OPEN EXTEND COMP-OK
+           EXTEND COMP-ER
+           EXTEND COMP-PE
+           EXTEND COMP-ER-CSV
+  ELSE
+      OPEN OUTPUT COMP-OK
+           OUTPUT COMP-ER
+           OUTPUT COMP-PE
+           OUTPUT COMP-ER-CSV
+  END-IF
+
+  IF FS-OK = "35"
+      OPEN OUTPUT COMP-OK
+  END-IF
+  IF FS-ER = "35"
+      OPEN OUTPUT COMP-ER
+  END-IF
+  IF FS-PE = "35"
+      OPEN OUTPUT COMP-PE
+  END-IF
+  IF FS-ER-CSV = "35"
+      OPEN OUTPUT COMP-ER-CSV
+  END-IF
+
+  IF FS-OK NOT = "00"
+      DISPLAY "Error al crear el archivo de salida 'ok', FILE STATUS:" FS-OK
+      STOP RUN
+  END-IF
+
+  IF FS-ER NOT = "00"
+      DISPLAY "Error al abrir el archivo de salida 'error', FILE STATUS:" FS-ER
+      STOP RUN
+  END-IF
+
+  IF FS-PE NOT = "00"
+      DISPLAY "Error al abrir el archivo de salida 'pend.', FILE STATUS:" FS-PE
+      STOP RUN
+  END-IF
+
+  IF FS-ER-CSV NOT = "00"
+      DISPLAY "Error al abrir el archivo de salida 'error.csv', FILE STATUS:"
+              FS-ER-CSV
+      STOP RUN
+  END-IF
+
+  OPEN EXTEND COMP-RESUMEN
+
+  IF FS-RESUMEN = "35"
+      OPEN OUTPUT COMP-RESUMEN
+  END-IF
+
+  IF FS-RESUMEN NOT = "00"
+      DISPLAY "Error al abrir el archivo de resumen, FILE STATUS:" FS-RESUMEN
+      STOP RUN
+  END-IF
+
+*> ==========================================================
+*> SECCIÓN: LECTURA Y CLASIFICACIÓN DE REGISTROS (UN ARCHIVO
+*> DE INGRESO, O UN LOTE DE VARIOS SI EXISTE COMP_IN_LIST.TXT).
+*> ==========================================================
+
+  OPEN INPUT COMP-LISTA
+  IF FS-LISTA = "00"
+      MOVE "S" TO WS-HAY-LISTA
+  ELSE
+      MOVE "N" TO WS-HAY-LISTA
+  END-IF
+
+  IF WS-HAY-LISTA = "S"
+      PERFORM UNTIL FIN-LISTA = "1"
+        READ COMP-LISTA
+          AT END
+            MOVE "1" TO FIN-LISTA
+          NOT AT END
+            IF FUNCTION TRIM(REG-LISTA) NOT = SPACES
+                MOVE FUNCTION TRIM(REG-LISTA) TO WS-NOMBRE-IN
+                ADD 1 TO WS-LISTA-CANT
+                PERFORM PROCESAR-ARCHIVO-IN
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE COMP-LISTA
+
+*>    COMP_IN_LIST.txt existe pero no nombró ningún archivo
+*>    usable (vacío o solo líneas en blanco): esto no es "no
+*>    hay nada para procesar", es un lote mal armado. Se corta
+*>    la corrida en vez de reportar un día vacío en falso.
+      IF WS-LISTA-CANT = 0
+          DISPLAY "Error: COMP_IN_LIST.txt existe pero no contiene "
+                  "ningun nombre de archivo utilizable"
+          STOP RUN
+      END-IF
+  ELSE
+      PERFORM PROCESAR-ARCHIVO-IN
+  END-IF
+
+*>  El checkpoint nombra un archivo puntual del lote de una
+*>  corrida anterior. Si terminamos de recorrer todo lo que hay
+*>  para procesar ahora (el único archivo, o todo
+*>  COMP_IN_LIST.txt) sin encontrar ese nombre ni una sola vez,
+*>  el checkpoint no corresponde a este lote (manifiesto
+*>  rearmado entre intentos, corrida de un solo archivo después
+*>  de una que traía varios, etc.). Seguir de largo clasificaría
+*>  cada archivo como "ya completo" por defecto y reportaría el
+*>  lote entero como procesado sin haber leído una sola línea.
+  IF WS-CKPT-EXISTE = "S" AND WS-CKPT-ALCANZADO = "N"
+      DISPLAY "Error: el checkpoint (COMP_CHECKPOINT.txt) corresponde a "
+              "'" FUNCTION TRIM(WS-CKPT-ARCHIVO) "', que no aparece entre "
+              "los archivos de esta corrida"
+      STOP RUN
+  END-IF
+
+*> ==========================================================
+*> SECCIÓN: MENSAJES A MOSTRAR EN PANTALLA.
+*> ==========================================================
+
+  DISPLAY "Total de registros leidos:    " CON-IN
+  DISPLAY "Total de registros correctos: " CON-OK
+  DISPLAY "Total de registros erroneos:  " CON-ER
+  DISPLAY "Total de registros pendientes:" CON-PE
+  DISPLAY "--------------------------------"
+  DISPLAY "Errores por motivo:"
+  DISPLAY "  NRO/FORMATO: " CON-ER-NC
+  DISPLAY "  DUPLICADO:   " CON-ER-DU
+  DISPLAY "  FECHA:       " CON-ER-FA
+  DISPLAY "  FECHA-INV:   " CON-ER-FI
+  DISPLAY "  CUIT:        " CON-ER-CT
+  DISPLAY "  TIPO:        " CON-ER-TO
+  DISPLAY "  TIPO-REGLA:  " CON-ER-TR
+  DISPLAY "  IMPORTE:     " CON-ER-IE
+  DISPLAY "  IMPORTE-FMT: " CON-ER-IF
+  DISPLAY "  IMPORTE-LIM: " CON-ER-IL
+  DISPLAY "  ESTADO:      " CON-ER-EO
+
+  DISPLAY "---------FIN DE PROCESO---------"
+
+  PERFORM GRABAR-RESUMEN
+
+  CLOSE COMP-OK
+        COMP-ER
+        COMP-PE
+        COMP-RESUMEN
+        COMP-ER-CSV
+
+*> Corrida completa sin abortar: se elimina el checkpoint para
+*> que la próxima corrida arranque limpia desde el principio.
+  CALL "CBL_DELETE_FILE" USING "COMP_CHECKPOINT.txt"
+    RETURNING WS-DELETE-RC
+
+  STOP RUN.
+
+*> ==========================================================
+*> SECCIÓN: PROCESO DE UN ARCHIVO DE INGRESO INDIVIDUAL.
+*> ==========================================================
+
+  PROCESAR-ARCHIVO-IN.
+    MOVE ZEROS TO WS-SALTAR-CANT
+    MOVE "N"   TO WS-ARCHIVO-COMPLETO
+    MOVE "S"   TO WS-CKPT-GRABAR-AHORA
+
+    IF WS-CKPT-EXISTE = "S" AND WS-CKPT-ALCANZADO = "N"
+        IF WS-NOMBRE-IN = WS-CKPT-ARCHIVO
+            MOVE "S" TO WS-CKPT-ALCANZADO
+            MOVE WS-CKPT-REGISTRO TO WS-SALTAR-CANT
+*>          La base de este archivo ya está en el checkpoint en
+*>          disco (se grabó antes de que arrancara, en la
+*>          corrida que se interrumpió): no hay que regrabarla.
+            MOVE "N" TO WS-CKPT-GRABAR-AHORA
+        ELSE
+*>          Archivo anterior en el lote, ya cerrado en una
+*>          corrida previa: se saltea por completo.
+            MOVE "S" TO WS-ARCHIVO-COMPLETO
+        END-IF
+    END-IF
+
+    IF WS-ARCHIVO-COMPLETO NOT = "S"
+        OPEN INPUT COMP-IN
+
+        IF FS-IN NOT = "00"
+            DISPLAY "Error al abrir el archivo de ingreso " WS-NOMBRE-IN
+                    ", FILE STATUS: " FS-IN
+            STOP RUN
+        END-IF
+
+*>      Un solo checkpoint por archivo, grabado al abrirlo (no
+*>      por registro): ver comentario de WS-CHECKPOINT en
+*>      WORKING-STORAGE.
+        IF WS-CKPT-GRABAR-AHORA = "S"
+            PERFORM GRABAR-CHECKPOINT
+        END-IF
+
+        MOVE "N" TO FIN
+        MOVE ZEROS TO WS-CKPT-POS-ARCHIVO
+
+        PERFORM UNTIL FIN = "1"
+          READ COMP-IN
+            AT END
+              MOVE "1" TO FIN
+            NOT AT END
+              ADD 1 TO WS-CKPT-POS-ARCHIVO
+              IF WS-CKPT-POS-ARCHIVO <= WS-SALTAR-CANT
+*>                Registro ya clasificado y volcado a COMP-OK/
+*>                ER/PE en una corrida anterior a este
+*>                checkpoint: se relee pero no se reclasifica.
+                  CONTINUE
+              ELSE
+                  ADD 1 TO CON-IN
+                  MOVE REG-IN TO REG-OK
+                  MOVE REG-IN TO REG-ER
+                  MOVE REG-IN TO REG-PE
+                  PERFORM FILTRO
+              END-IF
+          END-READ
+          IF FS-IN NOT = "00" AND FS-IN NOT = "10"
+            DISPLAY "Error al leer archivo de ingreso, FILE STATUS: " FS-IN
+            MOVE "S" TO FIN
+            STOP RUN
+          END-IF
+        END-PERFORM
+
+        CLOSE COMP-IN
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: PROCESO DE CLASIFICACION DE ERRORES Y PENDIENTES.
+*> ==========================================================
+
+  FILTRO.
+    PERFORM VALIDAR-CUIT
+    PERFORM VALIDAR-FECHA
+    PERFORM VALIDAR-IMPORTE
+    PERFORM VALIDAR-DUPLICADO
+    PERFORM VALIDAR-TIPO
+
+    EVALUATE TRUE
+      WHEN NOT NC-IN(1:4) IS NUMERIC
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-NC
+      WHEN NC-IN(5:1) NOT = "-"
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-NC
+      WHEN NOT NC-IN(6:8) IS NUMERIC
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-NC
+
+      WHEN WS-DUP-ENCONTRADO = "S"
+        MOVE "DUPLICADO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-DU
+
+      WHEN NOT FA-IN IS NUMERIC
+        MOVE "FECHA"   TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-FA
+
+      WHEN WS-FECHA-VALIDA NOT = "S"
+        MOVE "FECHA-INV" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-FI
+
+      WHEN WS-CUIT-VALIDO NOT = "S"
+        MOVE "CUIT"    TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-CT
+
+      WHEN NOT (TO-IN = "A" OR TO-IN = "B" OR TO-IN = "C")
+        MOVE "TIPO"      TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-TO
+
+      WHEN WS-TIPO-VALIDO NOT = "S"
+        MOVE "TIPO-REGLA" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-TR
+
+      WHEN IE-IN = "000000000"
+        MOVE "IMPORTE" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-IE
+
+      WHEN WS-IE-NUMERICO NOT = "S"
+        MOVE "IMPORTE-FORMATO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-IF
+
+      WHEN WS-IE-EXCEDE = "S"
+        MOVE "IMPORTE-LIMITE" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-IL
+
+      WHEN NOT (EO-IN = "AUTORIZADO" OR EO-IN = "PENDIENTE"
+                OR EO-IN = "RECHAZADO")
+        MOVE "ESTADO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-EO
+
+      WHEN EO-IN = "PENDIENTE"
+        WRITE REG-PE
+        ADD 1 TO CON-PE
+
+      WHEN EO-IN = "RECHAZADO"
+        MOVE "ESTADO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+        ADD 1 TO CON-ER-EO
+
+      WHEN OTHER
+        WRITE REG-OK
+        ADD 1 TO CON-OK
+
+    END-EVALUATE.
+
+*> ==========================================================
+*> SECCIÓN: SALIDA DE ERRORES (TEXTO + CÓDIGO + CSV).
+*> ==========================================================
+
+  ESCRIBIR-ER.
+    MOVE "|" TO MO-ER-SEP
+    PERFORM BUSCAR-COD-MOTIVO
+    MOVE WS-MOTIVO-COD TO MO-ER-COD
+    WRITE REG-ER
+    ADD 1 TO CON-ER
+    PERFORM GRABAR-ER-CSV.
+
+  BUSCAR-COD-MOTIVO.
+    MOVE ZEROS TO WS-MOTIVO-COD
+    PERFORM VARYING WS-MOTIVO-IDX FROM 1 BY 1
+            UNTIL WS-MOTIVO-IDX > WS-MOTIVOS-CANT
+      IF WS-MOT-TEXTO(WS-MOTIVO-IDX) = MO-ER
+          MOVE WS-MOT-COD(WS-MOTIVO-IDX) TO WS-MOTIVO-COD
+          EXIT PERFORM
+      END-IF
+    END-PERFORM.
+
+  GRABAR-ER-CSV.
+    MOVE SPACES TO WS-LINEA-ER-CSV
+    MOVE 1 TO WS-CSV-LINEA-PTR
+
+    MOVE NC-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE FA-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE CT-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE TO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE IE-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE EO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE MO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE MO-ER-COD TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE WS-LINEA-ER-CSV TO REG-ER-CSV
+    WRITE REG-ER-CSV.
+
+*> ----------------------------------------------------------
+*> ESCAPAR-CAMPO-CSV: envuelve WS-CSV-CAMPO-IN (ya recortado de
+*> blancos a la derecha) entre comillas dobles, duplicando toda
+*> comilla que tenga adentro, y deja el resultado en
+*> WS-CSV-CAMPO-OUT junto con su largo real en WS-CSV-OUT-POS
+*> (comillas incluidas), para que el que llama pueda hacer
+*> referencia a WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) sin arrastrar
+*> blancos de relleno.
+*> ----------------------------------------------------------
+  ESCAPAR-CAMPO-CSV.
+    MOVE SPACES TO WS-CSV-CAMPO-OUT
+    COMPUTE WS-CSV-LARGO = FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-CAMPO-IN))
+    MOVE 1 TO WS-CSV-OUT-POS
+    MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+    PERFORM VARYING WS-CSV-IN-POS FROM 1 BY 1
+            UNTIL WS-CSV-IN-POS > WS-CSV-LARGO
+      ADD 1 TO WS-CSV-OUT-POS
+      IF WS-CSV-CAMPO-IN(WS-CSV-IN-POS:1) = '"'
+          MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+          ADD 1 TO WS-CSV-OUT-POS
+      END-IF
+      MOVE WS-CSV-CAMPO-IN(WS-CSV-IN-POS:1)
+        TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+    END-PERFORM
+    ADD 1 TO WS-CSV-OUT-POS
+    MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1).
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE CUIT (DÍGITO VERIFICADOR MÓDULO 11).
+*> ==========================================================
+
+  VALIDAR-CUIT.
+    MOVE "N" TO WS-CUIT-VALIDO
+    IF CT-IN IS NUMERIC
+        PERFORM VARYING WS-CUIT-IDX FROM 1 BY 1
+                UNTIL WS-CUIT-IDX > 11
+          MOVE CT-IN(WS-CUIT-IDX:1) TO WS-CUIT-DIG(WS-CUIT-IDX)
+        END-PERFORM
+
+        COMPUTE WS-CUIT-SUMA =
+            WS-CUIT-DIG(1)  * 5 + WS-CUIT-DIG(2)  * 4
+          + WS-CUIT-DIG(3)  * 3 + WS-CUIT-DIG(4)  * 2
+          + WS-CUIT-DIG(5)  * 7 + WS-CUIT-DIG(6)  * 6
+          + WS-CUIT-DIG(7)  * 5 + WS-CUIT-DIG(8)  * 4
+          + WS-CUIT-DIG(9)  * 3 + WS-CUIT-DIG(10) * 2
+
+        COMPUTE WS-CUIT-RESTO = FUNCTION MOD(WS-CUIT-SUMA, 11)
+
+        IF WS-CUIT-RESTO = 0
+            MOVE 0 TO WS-CUIT-DV-CALC
+        ELSE
+            COMPUTE WS-CUIT-DV-CALC = 11 - WS-CUIT-RESTO
+        END-IF
+
+        IF WS-CUIT-DV-CALC < 10
+           AND WS-CUIT-DV-CALC = WS-CUIT-DIG(11)
+            MOVE "S" TO WS-CUIT-VALIDO
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE FECHA CALENDARIO (AAAAMMDD).
+*> ==========================================================
+
+  VALIDAR-FECHA.
+    MOVE "N" TO WS-FECHA-VALIDA
+    IF FA-IN IS NUMERIC
+        MOVE FA-IN(1:4) TO WS-FA-ANIO
+        MOVE FA-IN(5:2) TO WS-FA-MES
+        MOVE FA-IN(7:2) TO WS-FA-DIA
+
+        IF WS-FA-MES >= 1 AND WS-FA-MES <= 12
+            MOVE "N" TO WS-FA-BISIESTO
+            IF (FUNCTION MOD(WS-FA-ANIO, 4) = 0
+                AND FUNCTION MOD(WS-FA-ANIO, 100) NOT = 0)
+               OR FUNCTION MOD(WS-FA-ANIO, 400) = 0
+                MOVE "S" TO WS-FA-BISIESTO
+            END-IF
+
+            MOVE WS-FA-DIAS-MAX(WS-FA-MES) TO WS-FA-DIAS-MES
+            IF WS-FA-MES = 2 AND WS-FA-BISIESTO = "S"
+                MOVE 29 TO WS-FA-DIAS-MES
+            END-IF
+
+            IF WS-FA-DIA >= 1 AND WS-FA-DIA <= WS-FA-DIAS-MES
+                MOVE "S" TO WS-FECHA-VALIDA
+            END-IF
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE IMPORTE (FORMATO Y TOPE).
+*> ==========================================================
+
+  VALIDAR-IMPORTE.
+    MOVE "N" TO WS-IE-NUMERICO
+    MOVE "N" TO WS-IE-EXCEDE
+    IF IE-IN IS NUMERIC
+        MOVE "S"   TO WS-IE-NUMERICO
+        MOVE IE-IN TO WS-IE-VALOR
+        IF WS-IE-VALOR > WS-IE-LIMITE
+            MOVE "S" TO WS-IE-EXCEDE
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: CONTROL DE COMPROBANTES DUPLICADOS EN LA CORRIDA.
+*> ==========================================================
+
+  VALIDAR-DUPLICADO.
+    MOVE NC-IN TO WS-DUP-CLAVE
+    PERFORM BUSCAR-DUP
+    IF WS-DUP-ENCONTRADO = "N"
+        PERFORM INSERTAR-DUP
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: TABLA HASH DE CONTROL DE DUPLICADOS (BÚSQUEDA,
+*> INSERCIÓN Y FUNCIÓN DE HASH COMPARTIDAS POR VALIDAR-
+*> DUPLICADO Y POR RECONSTRUIR-DUP-TABLA AL REINICIAR).
+*> ==========================================================
+
+  CALCULAR-HASH-DUP.
+*>  Hash polinomial (base 31, como el de cadenas de Java) sobre
+*>  los 13 bytes de WS-DUP-CLAVE: no asume que sea numérico,
+*>  así que funciona igual si NC-IN todavía no pasó el control
+*>  de formato NRO-COM. El truncamiento de WS-DUP-HASH-SUMA a
+*>  9 dígitos al acumular no afecta la distribución, solo la
+*>  hace previsible y determinística para la misma clave.
+    MOVE ZEROS TO WS-DUP-HASH-SUMA
+    PERFORM VARYING WS-DUP-HASH-POS FROM 1 BY 1
+            UNTIL WS-DUP-HASH-POS > 13
+      COMPUTE WS-DUP-HASH-SUMA =
+              WS-DUP-HASH-SUMA * 31
+              + FUNCTION ORD(WS-DUP-CLAVE(WS-DUP-HASH-POS:1))
+    END-PERFORM
+    COMPUTE WS-DUP-HASH-IDX =
+            FUNCTION MOD(WS-DUP-HASH-SUMA, WS-DUP-TABLA-MAX) + 1.
+
+  BUSCAR-DUP.
+*>  Direccionamiento abierto con sondeo lineal: arranca en la
+*>  posición del hash y avanza (con vuelta al principio) hasta
+*>  encontrar la clave, un casillero libre, o recorrer toda la
+*>  tabla. Costo esperado O(1): con la tabla dimensionada bien
+*>  por encima del volumen diario, las colisiones son raras.
+    MOVE "N" TO WS-DUP-ENCONTRADO
+    PERFORM CALCULAR-HASH-DUP
+    MOVE WS-DUP-HASH-IDX TO WS-DUP-IDX
+    MOVE ZEROS           TO WS-DUP-PROBE-CANT
+
+    PERFORM UNTIL WS-DUP-PROBE-CANT >= WS-DUP-TABLA-MAX
+      IF WS-DUP-SLOT-OCUP(WS-DUP-IDX) NOT = "S"
+          EXIT PERFORM
+      END-IF
+      IF WS-DUP-SLOT-VAL(WS-DUP-IDX) = WS-DUP-CLAVE
+          MOVE "S" TO WS-DUP-ENCONTRADO
+          EXIT PERFORM
+      END-IF
+      ADD 1 TO WS-DUP-PROBE-CANT
+      ADD 1 TO WS-DUP-IDX
+      IF WS-DUP-IDX > WS-DUP-TABLA-MAX
+          MOVE 1 TO WS-DUP-IDX
+      END-IF
+    END-PERFORM.
+
+  INSERTAR-DUP.
+*>  BUSCAR-DUP ya dejó WS-DUP-IDX parado en el primer casillero
+*>  libre encontrado durante el sondeo (si no encontró la clave
+*>  y tampoco agotó el sondeo). Si en cambio se agotaron las
+*>  WS-DUP-TABLA-MAX vueltas sin un casillero libre, la tabla
+*>  está llena: se avisa una sola vez en vez de perder
+*>  silenciosamente el control de duplicados para el resto de
+*>  la corrida.
+    IF WS-DUP-SLOT-OCUP(WS-DUP-IDX) NOT = "S"
+        MOVE WS-DUP-CLAVE TO WS-DUP-SLOT-VAL(WS-DUP-IDX)
+        MOVE "S"          TO WS-DUP-SLOT-OCUP(WS-DUP-IDX)
+        ADD 1 TO WS-DUP-CANT
+    ELSE
+        IF WS-DUP-SATURADA NOT = "S"
+            DISPLAY "AVISO: tabla de control de duplicados saturada ("
+                    WS-DUP-TABLA-MAX " comprobantes unicos); no se "
+                    "detectaran mas duplicados en el resto de la corrida."
+            MOVE "S" TO WS-DUP-SATURADA
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: REGLAS PARTICULARES SEGÚN TIPO DE COMPROBANTE.
+*> ==========================================================
+
+  VALIDAR-TIPO.
+    MOVE "S" TO WS-TIPO-VALIDO
+    EVALUATE TO-IN
+      WHEN "A"
+*>      Tipo A requiere contraparte con CUIT de responsable
+*>      inscripto (discrimina IVA); los prefijos 30/33/34
+*>      identifican personas jurídicas habilitadas para eso.
+        IF CT-IN(1:2) NOT = "30" AND CT-IN(1:2) NOT = "33"
+                                 AND CT-IN(1:2) NOT = "34"
+            MOVE "N" TO WS-TIPO-VALIDO
+        END-IF
+      WHEN "C"
+*>      Tipo C es para contrapartes monotributistas, que no
+*>      pueden facturar por encima del tope de la categoría.
+        IF WS-IE-NUMERICO = "S" AND WS-IE-VALOR > WS-TIPO-LIMITE-C
+            MOVE "N" TO WS-TIPO-VALIDO
+        END-IF
+      WHEN OTHER
+        CONTINUE
+    END-EVALUATE.
+
+*> ==========================================================
+*> SECCIÓN: PERSISTENCIA DE TOTALES DE CORRIDA (AUDITORÍA).
+*> ==========================================================
+
+  GRABAR-RESUMEN.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-CORRIDA
+    MOVE SPACES TO WS-LINEA-RESUMEN
+    STRING WS-FECHA-CORRIDA DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-IN           DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-OK           DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER           DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-PE           DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-NC        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-FA        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-FI        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-CT        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-TO        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-IE        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-IF        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-IL        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-EO        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-DU        DELIMITED BY SIZE
+           "|"              DELIMITED BY SIZE
+           CON-ER-TR        DELIMITED BY SIZE
+      INTO WS-LINEA-RESUMEN
+    END-STRING
+    MOVE WS-LINEA-RESUMEN TO REG-RESUMEN
+    WRITE REG-RESUMEN.
+
+*> ==========================================================
+*> SECCIÓN: CHECKPOINT/REINICIO DE LA CORRIDA.
+*> ==========================================================
+
+  CARGAR-CHECKPOINT.
+    OPEN INPUT COMP-CHECK
+    IF FS-CHECK = "00"
+        READ COMP-CHECK
+          AT END
+            MOVE "N" TO WS-CKPT-EXISTE
+          NOT AT END
+            MOVE "S" TO WS-CKPT-EXISTE
+            UNSTRING REG-CHECK DELIMITED BY "|"
+                INTO WS-CKPT-ARCHIVO WS-CKPT-BASE-TXT
+            MOVE WS-CKPT-BASE-TXT TO WS-CKPT-BASE-SALIDA
+        END-READ
+        CLOSE COMP-CHECK
+    ELSE
+        MOVE "N" TO WS-CKPT-EXISTE
+    END-IF.
+
+  GRABAR-CHECKPOINT.
+*>  La base de un archivo es cuánto hay grabado entre COMP-OK/
+*>  ER/PE en el instante en que ese archivo arranca: los
+*>  contadores en memoria ya son exactos en ese momento (cada
+*>  registro leído termina en exactamente un WRITE), así que no
+*>  hace falta releer nada de disco para obtenerla.
+    COMPUTE WS-CKPT-BASE-SALIDA = CON-OK + CON-ER + CON-PE
+
+    OPEN OUTPUT COMP-CHECK-OUT
+    MOVE SPACES TO WS-CKPT-LINEA
+    STRING FUNCTION TRIM(WS-NOMBRE-IN) DELIMITED BY SIZE
+           "|"                         DELIMITED BY SIZE
+           WS-CKPT-BASE-SALIDA         DELIMITED BY SIZE
+      INTO WS-CKPT-LINEA
+    END-STRING
+    MOVE WS-CKPT-LINEA TO REG-CHECK-OUT
+    WRITE REG-CHECK-OUT
+    CLOSE COMP-CHECK-OUT
+
+    CALL "CBL_RENAME_FILE" USING "COMP_CHECKPOINT.txt.tmp"
+                                  "COMP_CHECKPOINT.txt"
+      RETURNING WS-RENAME-RC
+    IF WS-RENAME-RC NOT = 0
+        DISPLAY "Aviso: no se pudo actualizar COMP_CHECKPOINT.txt, RC="
+                WS-RENAME-RC
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: RECONSTRUCCIÓN DE LA TABLA DE DUPLICADOS AL
+*> REINICIAR (LOS COMPROBANTES YA VOLCADOS A COMP-OK/ER/PE
+*> ANTES DEL CHECKPOINT NO SE RECLASIFICAN, PERO SIGUEN
+*> DEBIENDO CONTAR PARA DETECTAR DUPLICADOS NUEVOS).
+*> ==========================================================
+
+  RECONSTRUIR-DUP-TABLA.
+*>  Al reconstruir la tabla de duplicados desde los archivos de
+*>  salida ya grabados, de paso se recuentan los totales de la
+*>  corrida (CON-*), ya que es la misma lectura y evita tener
+*>  que persistirlos aparte en el checkpoint. Cada línea leída
+*>  se valida primero (VALIDAR-INTEGRIDAD-58/78): una línea
+*>  cortada o pegada con la siguiente por un corte abrupto del
+*>  proceso no se cuenta ni entra a la tabla de duplicados, y
+*>  no se copia al archivo de staging, de modo que al
+*>  renombrarlo sobre el original ese comprobante quede
+*>  efectivamente sacado de COMP-OK/ER/PE y se reprocese desde
+*>  el archivo de entrada como si nunca se hubiera grabado.
+    MOVE ZEROS TO WS-DUP-CANT
+    MOVE ZEROS TO CON-OK CON-ER CON-PE
+    MOVE ZEROS TO CON-ER-NC CON-ER-FA CON-ER-FI CON-ER-CT
+                  CON-ER-TO CON-ER-TR CON-ER-IE CON-ER-IF
+                  CON-ER-IL CON-ER-EO CON-ER-DU
+    MOVE "N" TO WS-INT-DESCARTE-OK WS-INT-DESCARTE-ER
+                WS-INT-DESCARTE-PE
+
+    OPEN INPUT COMP-OK
+    IF FS-OK = "00"
+        OPEN OUTPUT COMP-OK-OUT
+        MOVE "N" TO FIN
+        PERFORM UNTIL FIN = "1"
+          READ COMP-OK
+            AT END
+              MOVE "1" TO FIN
+            NOT AT END
+              MOVE REG-OK TO WS-INT-LINEA
+              PERFORM VALIDAR-INTEGRIDAD-58
+*>            COMP_OK.txt sólo recibe comprobantes con
+*>            EO-OK = "AUTORIZADO"; si una línea cortada a la
+*>            mitad dejó el campo EO-OK truncado, los chequeos
+*>            de separadores de arriba no lo detectan porque el
+*>            corte cae dentro del campo, después del último
+*>            separador que se valida.
+              IF WS-INT-VALIDO = "S" AND EO-OK NOT = "AUTORIZADO"
+                  MOVE "N" TO WS-INT-VALIDO
+              END-IF
+              IF WS-INT-VALIDO = "N"
+                  MOVE "S" TO WS-INT-DESCARTE-OK
+                  DISPLAY "Aviso: línea final de COMP_OK.txt incompleta"
+                          " tras un corte del proceso, se descarta y"
+                          " se reprocesa el comprobante."
+              ELSE
+                  ADD 1 TO CON-OK
+                  MOVE NC-OK TO WS-DUP-CLAVE
+                  PERFORM BUSCAR-DUP
+                  IF WS-DUP-ENCONTRADO = "N"
+                      PERFORM INSERTAR-DUP
+                  END-IF
+                  MOVE REG-OK TO REG-OK-OUT
+                  WRITE REG-OK-OUT
+              END-IF
+          END-READ
+        END-PERFORM
+        CLOSE COMP-OK
+        CLOSE COMP-OK-OUT
+        IF WS-INT-DESCARTE-OK = "S"
+            CALL "CBL_RENAME_FILE" USING "COMP_OK.txt.tmp" "COMP_OK.txt"
+              RETURNING WS-RENAME-RC
+            IF WS-RENAME-RC NOT = 0
+                DISPLAY "Aviso: no se pudo reparar COMP_OK.txt, RC="
+                        WS-RENAME-RC
+            END-IF
+        END-IF
+    END-IF
+
+    OPEN INPUT COMP-ER
+    IF FS-ER = "00"
+        OPEN OUTPUT COMP-ER-OUT
+        MOVE "N" TO FIN
+        PERFORM UNTIL FIN = "1"
+          READ COMP-ER
+            AT END
+              MOVE "1" TO FIN
+            NOT AT END
+              MOVE REG-ER TO WS-INT-LINEA
+              PERFORM VALIDAR-INTEGRIDAD-78
+              IF WS-INT-VALIDO = "N"
+                  MOVE "S" TO WS-INT-DESCARTE-ER
+                  DISPLAY "Aviso: línea final de COMP_ER.txt incompleta"
+                          " tras un corte del proceso, se descarta y"
+                          " se reprocesa el comprobante."
+              ELSE
+                  ADD 1 TO CON-ER
+                  PERFORM CONTAR-MOTIVO-ER
+                  MOVE NC-ER TO WS-DUP-CLAVE
+                  PERFORM BUSCAR-DUP
+                  IF WS-DUP-ENCONTRADO = "N"
+                      PERFORM INSERTAR-DUP
+                  END-IF
+                  MOVE REG-ER TO REG-ER-OUT
+                  WRITE REG-ER-OUT
+              END-IF
+          END-READ
+        END-PERFORM
+        CLOSE COMP-ER
+        CLOSE COMP-ER-OUT
+        IF WS-INT-DESCARTE-ER = "S"
+            CALL "CBL_RENAME_FILE" USING "COMP_ER.txt.tmp" "COMP_ER.txt"
+              RETURNING WS-RENAME-RC
+            IF WS-RENAME-RC NOT = 0
+                DISPLAY "Aviso: no se pudo reparar COMP_ER.txt, RC="
+                        WS-RENAME-RC
+            END-IF
+        END-IF
+    END-IF
+
+    OPEN INPUT COMP-PE
+    IF FS-PE = "00"
+        OPEN OUTPUT COMP-PE-OUT
+        MOVE "N" TO FIN
+        PERFORM UNTIL FIN = "1"
+          READ COMP-PE
+            AT END
+              MOVE "1" TO FIN
+            NOT AT END
+              MOVE REG-PE TO WS-INT-LINEA
+              PERFORM VALIDAR-INTEGRIDAD-58
+*>            Misma razón que en COMP_OK.txt: COMP_PE.txt sólo
+*>            recibe comprobantes con EO-PE = "PENDIENTE".
+              IF WS-INT-VALIDO = "S" AND EO-PE NOT = "PENDIENTE"
+                  MOVE "N" TO WS-INT-VALIDO
+              END-IF
+              IF WS-INT-VALIDO = "N"
+                  MOVE "S" TO WS-INT-DESCARTE-PE
+                  DISPLAY "Aviso: línea final de COMP_PE.txt incompleta"
+                          " tras un corte del proceso, se descarta y"
+                          " se reprocesa el comprobante."
+              ELSE
+                  ADD 1 TO CON-PE
+                  MOVE NC-PE TO WS-DUP-CLAVE
+                  PERFORM BUSCAR-DUP
+                  IF WS-DUP-ENCONTRADO = "N"
+                      PERFORM INSERTAR-DUP
+                  END-IF
+                  MOVE REG-PE TO REG-PE-OUT
+                  WRITE REG-PE-OUT
+              END-IF
+          END-READ
+        END-PERFORM
+        CLOSE COMP-PE
+        CLOSE COMP-PE-OUT
+        IF WS-INT-DESCARTE-PE = "S"
+            CALL "CBL_RENAME_FILE" USING "COMP_PE.txt.tmp" "COMP_PE.txt"
+              RETURNING WS-RENAME-RC
+            IF WS-RENAME-RC NOT = 0
+                DISPLAY "Aviso: no se pudo reparar COMP_PE.txt, RC="
+                        WS-RENAME-RC
+            END-IF
+        END-IF
+    END-IF
+
+    COMPUTE CON-IN = CON-OK + CON-ER + CON-PE
+
+    MOVE "N" TO FIN.
+
+*> ----------------------------------------------------------
+*> VALIDAR-INTEGRIDAD-58/78: chequean que los separadores "|"
+*> de FILLER caigan en las posiciones fijas que les
+*> corresponden según el layout de REG-OK/ER/PE. Se llaman
+*> sobre WS-INT-LINEA (la línea recién leída, ya movida ahí
+*> por el que llama) y devuelven el resultado en
+*> WS-INT-VALIDO.
+*> ----------------------------------------------------------
+*> ----------------------------------------------------------
+*> VALIDAR-INTEGRIDAD-58: sólo se chequean los separadores
+*> ENTRE campos (posiciones 14/23/35/37/47), que vienen copiados
+*> tal cual de REG-IN. La posición 58 es el FILLER final
+*> después de EO-OK/EO-PE y nunca lleva realmente un "|": el
+*> archivo de entrada tampoco trae ese separador de cierre, así
+*> que ese byte siempre queda en blanco (y LINE SEQUENTIAL lo
+*> recorta al grabar), aun en una línea perfectamente íntegra.
+*> ----------------------------------------------------------
+  VALIDAR-INTEGRIDAD-58.
+    MOVE "S" TO WS-INT-VALIDO
+    IF WS-INT-LINEA(14:1) NOT = "|" OR
+       WS-INT-LINEA(23:1) NOT = "|" OR
+       WS-INT-LINEA(35:1) NOT = "|" OR
+       WS-INT-LINEA(37:1) NOT = "|" OR
+       WS-INT-LINEA(47:1) NOT = "|"
+        MOVE "N" TO WS-INT-VALIDO
+    END-IF.
+
+  VALIDAR-INTEGRIDAD-78.
+    PERFORM VALIDAR-INTEGRIDAD-58
+    IF WS-INT-VALIDO = "S"
+        IF WS-INT-LINEA(75:1) NOT = "|" OR
+           WS-INT-LINEA(76:3) NOT NUMERIC
+            MOVE "N" TO WS-INT-VALIDO
+        END-IF
+    END-IF.
+
+  CONTAR-MOTIVO-ER.
+    EVALUATE MO-ER-COD
+      WHEN 010
+        ADD 1 TO CON-ER-NC
+      WHEN 020
+        ADD 1 TO CON-ER-DU
+      WHEN 030
+        ADD 1 TO CON-ER-FA
+      WHEN 031
+        ADD 1 TO CON-ER-FI
+      WHEN 040
+        ADD 1 TO CON-ER-CT
+      WHEN 050
+        ADD 1 TO CON-ER-TO
+      WHEN 051
+        ADD 1 TO CON-ER-TR
+      WHEN 060
+        ADD 1 TO CON-ER-IE
+      WHEN 061
+        ADD 1 TO CON-ER-IF
+      WHEN 062
+        ADD 1 TO CON-ER-IL
+      WHEN 070
+        ADD 1 TO CON-ER-EO
+      WHEN OTHER
+        CONTINUE
+    END-EVALUATE.
