@@ -0,0 +1,40 @@
+      *> ============================================================================
+      *> COPYBOOK   : M6_MOTIVOS.cpy
+      *> PURPOSE    : Tabla de códigos numéricos de motivo de rechazo,
+      *>              correlacionados con el texto libre usado históricamente
+      *>              en MO-ER, para que sistemas externos (dashboards,
+      *>              reintentos, cargas a planillas) puedan filtrar por
+      *>              código en lugar de parsear el texto.
+      *> USED BY    : M6_SIM_P3_ANSES, M6_SIM_P3_RECON.
+      *> ============================================================================
+
+    01 WS-MOTIVOS-TABLA.
+      05 FILLER PIC X(16) VALUE "NRO-COM".
+      05 FILLER PIC 9(3)  VALUE 010.
+      05 FILLER PIC X(16) VALUE "DUPLICADO".
+      05 FILLER PIC 9(3)  VALUE 020.
+      05 FILLER PIC X(16) VALUE "FECHA".
+      05 FILLER PIC 9(3)  VALUE 030.
+      05 FILLER PIC X(16) VALUE "FECHA-INV".
+      05 FILLER PIC 9(3)  VALUE 031.
+      05 FILLER PIC X(16) VALUE "CUIT".
+      05 FILLER PIC 9(3)  VALUE 040.
+      05 FILLER PIC X(16) VALUE "TIPO".
+      05 FILLER PIC 9(3)  VALUE 050.
+      05 FILLER PIC X(16) VALUE "TIPO-REGLA".
+      05 FILLER PIC 9(3)  VALUE 051.
+      05 FILLER PIC X(16) VALUE "IMPORTE".
+      05 FILLER PIC 9(3)  VALUE 060.
+      05 FILLER PIC X(16) VALUE "IMPORTE-FORMATO".
+      05 FILLER PIC 9(3)  VALUE 061.
+      05 FILLER PIC X(16) VALUE "IMPORTE-LIMITE".
+      05 FILLER PIC 9(3)  VALUE 062.
+      05 FILLER PIC X(16) VALUE "ESTADO".
+      05 FILLER PIC 9(3)  VALUE 070.
+
+    01 WS-MOTIVOS-REDEF REDEFINES WS-MOTIVOS-TABLA.
+      05 WS-MOTIVOS-ITEM OCCURS 11 TIMES.
+        10 WS-MOT-TEXTO PIC X(16).
+        10 WS-MOT-COD   PIC 9(3).
+
+    01 WS-MOTIVOS-CANT       PIC 9(2) VALUE 11.
