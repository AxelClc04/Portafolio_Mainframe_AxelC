@@ -0,0 +1,926 @@
+*> ============================================================================
+*> PROGRAM-ID : M6_SIM_P3_RECON
+*> PURPOSE    : Reconciliación de comprobantes pendientes (COMP_PE) contra
+*>              una novedad de estados, reclasificándolos a OK/ER de la
+*>              misma forma que M6_SIM_P3_ANSES (FILTRO) y cerrando los que
+*>              se resuelven.
+*> AUTHOR     : Axel Colace
+*> DATE       : 08/08/2026
+*> ============================================================================
+
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. M6_SIM_P3_RECON.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+
+    SELECT COMP-PE ASSIGN TO "COMP_PE.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE.
+
+    SELECT COMP-UPD ASSIGN TO "COMP_PE_ESTADO.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-UPD.
+
+    SELECT COMP-OK ASSIGN TO "COMP_OK.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-OK.
+
+    SELECT COMP-ER ASSIGN TO "COMP_ER.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-ER.
+
+    SELECT COMP-PE-OUT ASSIGN TO "COMP_PE.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-OUT.
+
+    SELECT COMP-ER-CSV ASSIGN TO "COMP_ER.csv"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-ER-CSV.
+
+*>  Las filas resueltas a OK/ER no se graban directo contra
+*>  COMP_OK.txt/COMP_ER.txt durante el recorrido de pendientes:
+*>  se juntan en este lote de staging, que se vuelve durable
+*>  (renombrado) ANTES de retirar esas filas de COMP_PE.txt. Así,
+*>  si el proceso se corta entre volcar el lote y actualizar
+*>  COMP_PE.txt, al reiniciar se sabe exactamente qué falta
+*>  aplicar (APLICAR-DELTA-PE) en vez de tener que volver a
+*>  reclasificar los mismos pendientes y duplicarlos en OK/ER.
+    SELECT COMP-PE-DELTA ASSIGN TO "COMP_PE_DELTA.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-DELTA.
+
+    SELECT COMP-PE-DELTA-OUT ASSIGN TO "COMP_PE_DELTA.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-DELTA-OUT.
+
+*>  Cuántas filas del lote de arriba ya quedaron grabadas en
+*>  COMP-OK/ER, para que, si ese volcado también se corta a la
+*>  mitad, retomarlo no repita las que ya se aplicaron. El lote
+*>  de un solo reinicio (el backlog de pendientes) es chico
+*>  frente al volumen diario que procesa M6_SIM_P3_ANSES, así
+*>  que ir actualizando esta marca fila por fila no pesa como
+*>  el checkpoint por registro que se descartó ahí.
+    SELECT COMP-PE-DELTA-POS ASSIGN TO "COMP_PE_DELTA_POS.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-DELTA-POS.
+
+    SELECT COMP-PE-DELTA-POS-OUT ASSIGN TO "COMP_PE_DELTA_POS.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-DELTA-POS-OUT.
+
+*>  Marca, de forma atómica (tmp + rename, igual que el resto de
+*>  los archivos de este programa), que el recorrido de
+*>  COMP_PE.txt ya terminó y que tanto el lote (COMP_PE_DELTA.txt)
+*>  como el pool restante (COMP_PE.txt.tmp) quedaron completos y
+*>  cerrados. Sin esta marca, la sola existencia de COMP_PE.txt.tmp
+*>  no prueba nada: ese archivo se trunca de nuevo (OPEN OUTPUT) al
+*>  arrancar cada corrida, así que un corte a mitad del recorrido
+*>  también lo deja presente, pero con un pool a medio escribir.
+*>  RETOMAR-DELTA-PENDIENTE sólo confía en COMP_PE.txt.tmp cuando
+*>  esta marca está presente; se borra recién cuando TERMINAR-LOTE-
+*>  PENDIENTE consigue reemplazar COMP_PE.txt.
+    SELECT COMP-PE-LOTE ASSIGN TO "COMP_PE_LOTE.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-LOTE.
+
+    SELECT COMP-PE-LOTE-OUT ASSIGN TO "COMP_PE_LOTE.txt.tmp"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FS-PE-LOTE-OUT.
+
+
+DATA DIVISION.
+  FILE SECTION.
+
+    FD COMP-PE.
+      01 REG-PE.
+        05 NC-PE     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-PE     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-PE     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-PE     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-PE     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-PE     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-UPD.
+      01 REG-UPD.
+        05 NC-UPD    PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-UPD    PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-OK.
+      01 REG-OK.
+        05 NC-OK     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-OK     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-OK     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-OK     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-OK     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-OK     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-ER.
+      01 REG-ER.
+        05 NC-ER     PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-ER     PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-ER     PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-ER     PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-ER     PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-ER     PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+        05 MO-ER     PIC X(16).
+        05 MO-ER-SEP PIC X.
+        05 MO-ER-COD PIC 9(3).
+
+    FD COMP-PE-OUT.
+      01 REG-PE-OUT.
+        05 NC-PE-OUT PIC X(13).
+        05 FILLER    PIC X    VALUE "|".
+        05 FA-PE-OUT PIC X(8).
+        05 FILLER    PIC X    VALUE "|".
+        05 CT-PE-OUT PIC X(11).
+        05 FILLER    PIC X    VALUE "|".
+        05 TO-PE-OUT PIC X(1).
+        05 FILLER    PIC X    VALUE "|".
+        05 IE-PE-OUT PIC X(9).
+        05 FILLER    PIC X    VALUE "|".
+        05 EO-PE-OUT PIC X(10).
+        05 FILLER    PIC X    VALUE "|".
+
+    FD COMP-ER-CSV.
+      01 REG-ER-CSV        PIC X(150).
+
+    FD COMP-PE-DELTA.
+      01 REG-PE-DELTA.
+        05 PE-DELTA-TAG     PIC X.
+        05 PE-DELTA-CUERPO  PIC X(78).
+
+    FD COMP-PE-DELTA-OUT.
+      01 REG-PE-DELTA-OUT.
+        05 PE-DELTA-OUT-TAG     PIC X.
+        05 PE-DELTA-OUT-CUERPO  PIC X(78).
+
+    FD COMP-PE-DELTA-POS.
+      01 REG-PE-DELTA-POS  PIC 9(7).
+
+    FD COMP-PE-DELTA-POS-OUT.
+      01 REG-PE-DELTA-POS-OUT PIC 9(7).
+
+    FD COMP-PE-LOTE.
+      01 REG-PE-LOTE       PIC X(1).
+
+    FD COMP-PE-LOTE-OUT.
+      01 REG-PE-LOTE-OUT   PIC X(1).
+
+  WORKING-STORAGE SECTION.
+
+    77 FS-PE         PIC XX.
+    77 FS-UPD        PIC XX.
+    77 FS-OK         PIC XX.
+    77 FS-ER         PIC XX.
+    77 FS-PE-OUT     PIC XX.
+    77 FS-ER-CSV     PIC XX.
+    77 FS-PE-DELTA         PIC XX.
+    77 FS-PE-DELTA-OUT     PIC XX.
+    77 FS-PE-DELTA-POS     PIC XX.
+    77 FS-PE-DELTA-POS-OUT PIC XX.
+    77 FS-PE-LOTE          PIC XX.
+    77 FS-PE-LOTE-OUT      PIC XX.
+
+    77 FIN-UPD       PIC X    VALUE "N".
+    77 FIN-PE        PIC X    VALUE "N".
+    77 FIN-DELTA     PIC X    VALUE "N".
+
+*> ----------------------------------------------------------
+*> ÁREA DEL LOTE DE RECONCILIACIÓN PENDIENTE DE APLICAR
+*> (VER COMP-PE-DELTA ARRIBA).
+*> ----------------------------------------------------------
+    77 WS-DELTA-EXISTE          PIC X     VALUE "N".
+    77 WS-DELTA-POS-APLICADA    PIC 9(7)  VALUE ZEROS.
+    77 WS-DELTA-POS-ACTUAL      PIC 9(7)  VALUE ZEROS.
+    77 WS-DELETE-RC             PIC 9(9)  COMP-5 VALUE ZEROS.
+
+    77 CON-PE-LEIDOS   PIC 9(6) VALUE ZEROS.
+    77 CON-PE-RESUELTOS-OK PIC 9(6) VALUE ZEROS.
+    77 CON-PE-RESUELTOS-ER PIC 9(6) VALUE ZEROS.
+    77 CON-PE-SIGUEN-PEND  PIC 9(6) VALUE ZEROS.
+
+*> ----------------------------------------------------------
+*> TABLA DE NOVEDADES DE ESTADO (COMP_PE_ESTADO.txt).
+*> ----------------------------------------------------------
+    01 WS-NOVEDADES.
+      05 WS-NOV-CANT       PIC 9(5)  VALUE ZEROS.
+      05 WS-NOV-TABLA OCCURS 5000 TIMES.
+        10 WS-NOV-NC       PIC X(13).
+        10 WS-NOV-EO       PIC X(10).
+
+    77 WS-NOV-IDX          PIC 9(5)  VALUE ZEROS.
+    77 WS-NOV-ENCONTRADO   PIC X     VALUE "N".
+    77 WS-NOV-EO-NUEVO     PIC X(10) VALUE SPACES.
+    77 WS-NOV-SATURADA     PIC X     VALUE "N".
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE CUIT (DÍGITO VERIFICADOR MÓDULO 11),
+*> RÉPLICA DE LA MISMA REGLA APLICADA EN M6_SIM_P3_ANSES/FILTRO.
+*> ----------------------------------------------------------
+    01 WS-CUIT-VALIDACION.
+      05 WS-CUIT-VALIDO       PIC X     VALUE "N".
+      05 WS-CUIT-DIGITOS.
+        10 WS-CUIT-DIG        PIC 9     OCCURS 11 TIMES.
+      05 WS-CUIT-SUMA         PIC 9(4)  VALUE ZEROS.
+      05 WS-CUIT-RESTO        PIC 9(2)  VALUE ZEROS.
+      05 WS-CUIT-DV-CALC      PIC 9(2)  VALUE ZEROS.
+      05 WS-CUIT-IDX          PIC 9(2)  VALUE ZEROS.
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE FECHA CALENDARIO (AAAAMMDD), RÉPLICA
+*> DE LA MISMA REGLA APLICADA EN M6_SIM_P3_ANSES/FILTRO.
+*> ----------------------------------------------------------
+    01 WS-FECHA-VALIDACION.
+      05 WS-FECHA-VALIDA      PIC X     VALUE "N".
+      05 WS-FA-ANIO           PIC 9(4)  VALUE ZEROS.
+      05 WS-FA-MES            PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-DIA            PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-BISIESTO       PIC X     VALUE "N".
+      05 WS-FA-DIAS-MES       PIC 9(2)  VALUE ZEROS.
+      05 WS-FA-DIAS-TABLA.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 28.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+        10 PIC 9(2) VALUE 30.
+        10 PIC 9(2) VALUE 31.
+      05 WS-FA-DIAS-REDEF REDEFINES WS-FA-DIAS-TABLA.
+        10 WS-FA-DIAS-MAX     PIC 9(2)  OCCURS 12 TIMES.
+
+*> ----------------------------------------------------------
+*> ÁREA DE VALIDACIÓN DE IMPORTE, RÉPLICA DE LA MISMA REGLA
+*> APLICADA EN M6_SIM_P3_ANSES/FILTRO.
+*> ----------------------------------------------------------
+    01 WS-IMPORTE-VALIDACION.
+      05 WS-IE-NUMERICO       PIC X     VALUE "N".
+      05 WS-IE-EXCEDE         PIC X     VALUE "N".
+      05 WS-IE-VALOR          PIC 9(9)  VALUE ZEROS.
+      05 WS-IE-LIMITE         PIC 9(9)  VALUE 99999999.
+
+*> ----------------------------------------------------------
+*> ÁREA DE REGLAS POR TIPO DE COMPROBANTE, RÉPLICA DE LA MISMA
+*> REGLA APLICADA EN M6_SIM_P3_ANSES/VALIDAR-TIPO.
+*> ----------------------------------------------------------
+    01 WS-TIPO-VALIDACION.
+      05 WS-TIPO-VALIDO       PIC X     VALUE "S".
+      05 WS-TIPO-LIMITE-C     PIC 9(9)  VALUE 500000.
+
+*> ----------------------------------------------------------
+*> ÁREA DE CÓDIGO NUMÉRICO DE MOTIVO Y SALIDA COMP_ER.CSV.
+*> ----------------------------------------------------------
+    COPY "M6_MOTIVOS.cpy".
+
+    01 WS-MOTIVO-COD        PIC 9(3)   VALUE ZEROS.
+    01 WS-MOTIVO-IDX        PIC 9(2)   VALUE ZEROS.
+    01 WS-LINEA-ER-CSV      PIC X(150) VALUE SPACES.
+    77 WS-CSV-LINEA-PTR     PIC 9(4)   VALUE 1.
+
+*> ----------------------------------------------------------
+*> ÁREA DE ESCAPE DE CAMPOS PARA COMP_ER.csv, RÉPLICA DE LA
+*> MISMA LÓGICA APLICADA EN M6_SIM_P3_ANSES/ESCAPAR-CAMPO-CSV.
+*> ----------------------------------------------------------
+    01 WS-CSV-ESCAPE.
+      05 WS-CSV-CAMPO-IN   PIC X(20) VALUE SPACES.
+      05 WS-CSV-CAMPO-OUT  PIC X(44) VALUE SPACES.
+      05 WS-CSV-IN-POS     PIC 9(2)  VALUE ZEROS.
+      05 WS-CSV-OUT-POS    PIC 9(2)  VALUE ZEROS.
+      05 WS-CSV-LARGO      PIC 9(2)  VALUE ZEROS.
+
+    77 WS-RENAME-RC          PIC 9(9) COMP-5 VALUE ZEROS.
+
+
+PROCEDURE DIVISION.
+
+*> ==========================================================
+*> SECCIÓN: CARGA DE LA NOVEDAD DE ESTADOS EN MEMORIA.
+*> ==========================================================
+
+  OPEN INPUT COMP-UPD
+
+  IF FS-UPD = "00"
+      PERFORM UNTIL FIN-UPD = "1"
+        READ COMP-UPD
+          AT END
+            MOVE "1" TO FIN-UPD
+          NOT AT END
+            IF WS-NOV-CANT < 5000
+                ADD 1 TO WS-NOV-CANT
+                MOVE NC-UPD TO WS-NOV-NC(WS-NOV-CANT)
+                MOVE EO-UPD TO WS-NOV-EO(WS-NOV-CANT)
+            ELSE
+                IF WS-NOV-SATURADA = "N"
+                    MOVE "S" TO WS-NOV-SATURADA
+                    DISPLAY "Aviso: COMP_PE_ESTADO.txt supera las 5000"
+                            " novedades, las siguientes se ignoran en"
+                            " esta corrida."
+                END-IF
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE COMP-UPD
+  ELSE
+      DISPLAY "Sin novedad de estados (COMP_PE_ESTADO.txt), FILE STATUS: "
+              FS-UPD
+  END-IF
+
+*> ==========================================================
+*> SECCIÓN: RETOMAR UN LOTE DE RECONCILIACIÓN INTERRUMPIDO.
+*> ==========================================================
+
+  PERFORM RETOMAR-DELTA-PENDIENTE
+
+*> ==========================================================
+*> SECCIÓN: APERTURA DE ARCHIVOS DE PENDIENTES Y SALIDA.
+*> ==========================================================
+
+  OPEN INPUT  COMP-PE
+       OUTPUT COMP-PE-OUT
+       OUTPUT COMP-PE-DELTA-OUT
+
+*>  COMP_ER.csv no se toca en este recorrido: las filas
+*>  resueltas a ER se graban en COMP_ER.csv recién en
+*>  APLICAR-DELTA-PE, junto con el resto del lote.
+
+  IF FS-PE NOT = "00"
+      DISPLAY "Error al abrir COMP_PE.txt, FILE STATUS: " FS-PE
+      STOP RUN
+  END-IF
+
+  IF FS-PE-OUT NOT = "00"
+      DISPLAY "Error al crear COMP_PE.txt.tmp, FILE STATUS: " FS-PE-OUT
+      STOP RUN
+  END-IF
+
+  IF FS-PE-DELTA-OUT NOT = "00"
+      DISPLAY "Error al crear COMP_PE_DELTA.txt.tmp, FILE STATUS: "
+              FS-PE-DELTA-OUT
+      STOP RUN
+  END-IF
+
+*> ==========================================================
+*> SECCIÓN: RECORRIDO Y RECLASIFICACIÓN DE PENDIENTES.
+*> ==========================================================
+
+  PERFORM UNTIL FIN-PE = "1"
+    READ COMP-PE
+      AT END
+        MOVE "1" TO FIN-PE
+      NOT AT END
+        ADD 1 TO CON-PE-LEIDOS
+        PERFORM RESOLVER-PENDIENTE
+    END-READ
+    IF FS-PE NOT = "00" AND FS-PE NOT = "10"
+      DISPLAY "Error al leer COMP_PE.txt, FILE STATUS: " FS-PE
+      MOVE "1" TO FIN-PE
+      STOP RUN
+    END-IF
+  END-PERFORM
+
+  CLOSE COMP-PE
+        COMP-PE-OUT
+        COMP-PE-DELTA-OUT
+
+*> ==========================================================
+*> SECCIÓN: APLICACIÓN DEL LOTE RESUELTO Y REEMPLAZO DE
+*> COMP_PE.txt POR EL POOL RESTANTE.
+*>
+*> El recorrido ya terminó: tanto COMP_PE_DELTA.txt.tmp (el
+*> lote resuelto) como COMP_PE.txt.tmp (el pool que sigue
+*> pendiente) quedaron completos y cerrados. Antes de tocar
+*> ninguno de los dos se deja constancia atómica de eso
+*> (COMP_PE_LOTE.txt) para que, si el proceso se corta en
+*> cualquier punto de ahí en adelante, RETOMAR-DELTA-PENDIENTE
+*> sepa que puede confiar en ese pool y termine la secuencia en
+*> vez de volver a leer COMP_PE.txt desde cero.
+  OPEN OUTPUT COMP-PE-LOTE-OUT
+  CLOSE COMP-PE-LOTE-OUT
+  CALL "CBL_RENAME_FILE" USING "COMP_PE_LOTE.txt.tmp" "COMP_PE_LOTE.txt"
+    RETURNING WS-RENAME-RC
+  IF WS-RENAME-RC NOT = 0
+      DISPLAY "Error al marcar el lote de reconciliación como completo, RC="
+              WS-RENAME-RC
+      STOP RUN
+  END-IF
+
+  PERFORM TERMINAR-LOTE-PENDIENTE
+
+  DISPLAY "Total de pendientes leidos:     " CON-PE-LEIDOS
+  DISPLAY "Resueltos a OK:                 " CON-PE-RESUELTOS-OK
+  DISPLAY "Resueltos a ER:                 " CON-PE-RESUELTOS-ER
+  DISPLAY "Siguen pendientes:              " CON-PE-SIGUEN-PEND
+  DISPLAY "---------FIN DE RECONCILIACIÓN---------"
+
+  STOP RUN.
+
+*> ==========================================================
+*> SECCIÓN: RETOMAR UN LOTE DE RECONCILIACIÓN INTERRUMPIDO
+*> (VER COMP-PE-DELTA ARRIBA).
+*> ==========================================================
+
+  RETOMAR-DELTA-PENDIENTE.
+*>  COMP_PE_LOTE.txt sólo existe cuando una corrida anterior
+*>  llegó a cerrar COMP_PE.txt.tmp y COMP_PE_DELTA.txt.tmp por
+*>  completo y se cortó en algún punto de ahí en adelante (antes
+*>  de aplicar el lote a COMP-OK/ER, durante esa aplicación, o
+*>  después, sin llegar a reemplazar COMP_PE.txt). En cualquiera
+*>  de esos casos, TERMINAR-LOTE-PENDIENTE retoma exactamente
+*>  donde quedó, porque tanto ese paso como APLICAR-DELTA-PE son
+*>  idempotentes. Si la marca NO está, cualquier COMP_PE.txt.tmp
+*>  o COMP_PE_DELTA.txt.tmp que haya en el directorio es de un
+*>  recorrido que no llegó a terminar de leer COMP_PE.txt -el
+*>  original sigue intacto y se vuelve a procesar de cero, y las
+*>  aperturas OUTPUT de más abajo truncan esos archivos a medio
+*>  escribir antes de reusarlos.
+    OPEN INPUT COMP-PE-LOTE
+    IF FS-PE-LOTE = "00"
+        CLOSE COMP-PE-LOTE
+        DISPLAY "Aviso: se encontró un lote de reconciliación sin "
+                "terminar de aplicar de una corrida anterior, "
+                "aplicándolo antes de continuar."
+        PERFORM TERMINAR-LOTE-PENDIENTE
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: APLICACIÓN DEL LOTE RESUELTO Y REEMPLAZO DE
+*> COMP_PE.txt POR EL POOL RESTANTE (VER COMP-PE-LOTE ARRIBA).
+*> Común al final del recorrido normal y a RETOMAR-DELTA-
+*> PENDIENTE: en los dos casos el lote y el pool ya están
+*> completos, sólo falta aplicarlos y reemplazar COMP_PE.txt.
+*> ==========================================================
+
+  TERMINAR-LOTE-PENDIENTE.
+*>  El lote (COMP_PE_DELTA.txt.tmp) se vuelve durable ANTES de
+*>  aplicarlo, de modo que un corte entre este renombre y la
+*>  aplicación deja algo que APLICAR-DELTA-PE puede retomar. Si
+*>  ya está en su forma durable (porque un intento anterior de
+*>  retomar esto llegó hasta acá y se cortó después), no hay
+*>  nada para renombrar y se sigue de largo.
+    OPEN INPUT COMP-PE-DELTA
+    IF FS-PE-DELTA = "00"
+        CLOSE COMP-PE-DELTA
+    ELSE
+        CALL "CBL_RENAME_FILE" USING "COMP_PE_DELTA.txt.tmp"
+                                      "COMP_PE_DELTA.txt"
+          RETURNING WS-RENAME-RC
+    END-IF
+
+    PERFORM APLICAR-DELTA-PE
+
+    CALL "CBL_RENAME_FILE" USING "COMP_PE.txt.tmp" "COMP_PE.txt"
+      RETURNING WS-RENAME-RC
+    IF WS-RENAME-RC NOT = 0
+        DISPLAY "Aviso: no se pudo reemplazar COMP_PE.txt, RC="
+                WS-RENAME-RC
+    ELSE
+        CALL "CBL_DELETE_FILE" USING "COMP_PE_LOTE.txt"
+          RETURNING WS-DELETE-RC
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: APLICACIÓN DEL LOTE DE RECONCILIACIÓN A COMP-OK/ER
+*> (VER COMP-PE-DELTA ARRIBA).
+*> ==========================================================
+
+  APLICAR-DELTA-PE.
+    MOVE ZEROS TO WS-DELTA-POS-APLICADA
+
+    OPEN INPUT COMP-PE-DELTA-POS
+    IF FS-PE-DELTA-POS = "00"
+        READ COMP-PE-DELTA-POS
+          AT END
+            CONTINUE
+        END-READ
+        IF FS-PE-DELTA-POS = "00"
+            MOVE REG-PE-DELTA-POS TO WS-DELTA-POS-APLICADA
+        END-IF
+        CLOSE COMP-PE-DELTA-POS
+    END-IF
+
+    MOVE ZEROS TO WS-DELTA-POS-ACTUAL
+
+    OPEN INPUT COMP-PE-DELTA
+    IF FS-PE-DELTA NOT = "00"
+        DISPLAY "Aviso: no hay lote de reconciliación para aplicar, "
+                "FILE STATUS: " FS-PE-DELTA
+    ELSE
+        OPEN EXTEND COMP-OK
+        IF FS-OK = "35"
+            OPEN OUTPUT COMP-OK
+        END-IF
+
+        OPEN EXTEND COMP-ER
+        IF FS-ER = "35"
+            OPEN OUTPUT COMP-ER
+        END-IF
+
+        OPEN EXTEND COMP-ER-CSV
+        IF FS-ER-CSV = "35"
+            OPEN OUTPUT COMP-ER-CSV
+        END-IF
+
+        MOVE "N" TO FIN-DELTA
+        PERFORM UNTIL FIN-DELTA = "S"
+          READ COMP-PE-DELTA
+            AT END
+              MOVE "S" TO FIN-DELTA
+            NOT AT END
+              ADD 1 TO WS-DELTA-POS-ACTUAL
+*>            Sólo se reaplican las filas que todavía no estaban
+*>            grabadas en COMP-OK/ER al momento del corte; las
+*>            anteriores ya quedaron durables en la corrida
+*>            interrumpida y no se vuelven a escribir.
+              IF WS-DELTA-POS-ACTUAL > WS-DELTA-POS-APLICADA
+                  IF PE-DELTA-TAG = "O"
+                      MOVE PE-DELTA-CUERPO(1:58) TO REG-OK
+                      WRITE REG-OK
+                  ELSE
+                      MOVE PE-DELTA-CUERPO TO REG-ER
+                      WRITE REG-ER
+                      PERFORM GRABAR-ER-CSV
+                  END-IF
+                  PERFORM GRABAR-DELTA-POS
+              END-IF
+          END-READ
+        END-PERFORM
+
+        CLOSE COMP-PE-DELTA COMP-OK COMP-ER COMP-ER-CSV
+
+        CALL "CBL_DELETE_FILE" USING "COMP_PE_DELTA.txt"
+          RETURNING WS-DELETE-RC
+        CALL "CBL_DELETE_FILE" USING "COMP_PE_DELTA_POS.txt"
+          RETURNING WS-DELETE-RC
+    END-IF.
+
+  GRABAR-DELTA-POS.
+*>  Marca cuántas filas del lote ya quedaron grabadas en
+*>  COMP-OK/ER, para que un corte a mitad de APLICAR-DELTA-PE
+*>  no repita las que ya se aplicaron al reintentar. El lote de
+*>  un solo reinicio es chico (el backlog de pendientes, no el
+*>  volumen diario de M6_SIM_P3_ANSES), así que reescribir esta
+*>  marca fila por fila no reintroduce el costo del checkpoint
+*>  por registro que se descartó ahí.
+    OPEN OUTPUT COMP-PE-DELTA-POS-OUT
+    MOVE WS-DELTA-POS-ACTUAL TO REG-PE-DELTA-POS-OUT
+    WRITE REG-PE-DELTA-POS-OUT
+    CLOSE COMP-PE-DELTA-POS-OUT
+
+    CALL "CBL_RENAME_FILE" USING "COMP_PE_DELTA_POS.txt.tmp"
+                                  "COMP_PE_DELTA_POS.txt"
+      RETURNING WS-RENAME-RC
+    IF WS-RENAME-RC NOT = 0
+        DISPLAY "Aviso: no se pudo actualizar COMP_PE_DELTA_POS.txt, RC="
+                WS-RENAME-RC
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: RESOLUCIÓN DE UN REGISTRO PENDIENTE.
+*> ==========================================================
+
+  RESOLVER-PENDIENTE.
+    PERFORM BUSCAR-NOVEDAD
+
+    IF WS-NOV-ENCONTRADO NOT = "S"
+        MOVE REG-PE TO REG-PE-OUT
+        WRITE REG-PE-OUT
+        ADD 1 TO CON-PE-SIGUEN-PEND
+    ELSE
+        MOVE WS-NOV-EO-NUEVO TO EO-PE
+        MOVE REG-PE TO REG-OK
+        MOVE REG-PE TO REG-ER
+
+        IF EO-PE = "PENDIENTE"
+            MOVE REG-PE TO REG-PE-OUT
+            WRITE REG-PE-OUT
+            ADD 1 TO CON-PE-SIGUEN-PEND
+        ELSE
+            PERFORM VALIDAR-CUIT
+            PERFORM VALIDAR-FECHA
+            PERFORM VALIDAR-IMPORTE
+            PERFORM VALIDAR-TIPO
+            PERFORM CLASIFICAR-PENDIENTE
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: BÚSQUEDA DE NOVEDAD DE ESTADO PARA UN NC-PE.
+*> ==========================================================
+
+  BUSCAR-NOVEDAD.
+    MOVE "N" TO WS-NOV-ENCONTRADO
+    MOVE SPACES TO WS-NOV-EO-NUEVO
+    PERFORM VARYING WS-NOV-IDX FROM 1 BY 1
+            UNTIL WS-NOV-IDX > WS-NOV-CANT
+      IF WS-NOV-NC(WS-NOV-IDX) = NC-PE
+          MOVE "S" TO WS-NOV-ENCONTRADO
+          MOVE WS-NOV-EO(WS-NOV-IDX) TO WS-NOV-EO-NUEVO
+          EXIT PERFORM
+      END-IF
+    END-PERFORM.
+
+*> ==========================================================
+*> SECCIÓN: CLASIFICACIÓN FINAL (MISMAS REGLAS QUE FILTRO).
+*> ==========================================================
+
+  CLASIFICAR-PENDIENTE.
+    EVALUATE TRUE
+      WHEN NOT NC-PE(1:4) IS NUMERIC
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN NC-PE(5:1) NOT = "-"
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN NOT NC-PE(6:8) IS NUMERIC
+        MOVE "NRO-COM" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN NOT FA-PE IS NUMERIC
+        MOVE "FECHA" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN WS-FECHA-VALIDA NOT = "S"
+        MOVE "FECHA-INV" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN WS-CUIT-VALIDO NOT = "S"
+        MOVE "CUIT" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN NOT (TO-PE = "A" OR TO-PE = "B" OR TO-PE = "C")
+        MOVE "TIPO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN WS-TIPO-VALIDO NOT = "S"
+        MOVE "TIPO-REGLA" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN IE-PE = "000000000"
+        MOVE "IMPORTE" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN WS-IE-NUMERICO NOT = "S"
+        MOVE "IMPORTE-FORMATO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN WS-IE-EXCEDE = "S"
+        MOVE "IMPORTE-LIMITE" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN NOT (EO-PE = "AUTORIZADO" OR EO-PE = "RECHAZADO")
+        MOVE "ESTADO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN EO-PE = "RECHAZADO"
+        MOVE "ESTADO" TO MO-ER
+        PERFORM ESCRIBIR-ER
+
+      WHEN OTHER
+        MOVE "O" TO PE-DELTA-OUT-TAG
+        MOVE REG-OK TO PE-DELTA-OUT-CUERPO
+        WRITE REG-PE-DELTA-OUT
+        ADD 1 TO CON-PE-RESUELTOS-OK
+    END-EVALUATE.
+
+  ESCRIBIR-ER.
+    MOVE "|" TO MO-ER-SEP
+    PERFORM BUSCAR-COD-MOTIVO
+    MOVE WS-MOTIVO-COD TO MO-ER-COD
+    MOVE "E" TO PE-DELTA-OUT-TAG
+    MOVE REG-ER TO PE-DELTA-OUT-CUERPO
+    WRITE REG-PE-DELTA-OUT
+    ADD 1 TO CON-PE-RESUELTOS-ER.
+
+  BUSCAR-COD-MOTIVO.
+    MOVE ZEROS TO WS-MOTIVO-COD
+    PERFORM VARYING WS-MOTIVO-IDX FROM 1 BY 1
+            UNTIL WS-MOTIVO-IDX > WS-MOTIVOS-CANT
+      IF WS-MOT-TEXTO(WS-MOTIVO-IDX) = MO-ER
+          MOVE WS-MOT-COD(WS-MOTIVO-IDX) TO WS-MOTIVO-COD
+          EXIT PERFORM
+      END-IF
+    END-PERFORM.
+
+  GRABAR-ER-CSV.
+    MOVE SPACES TO WS-LINEA-ER-CSV
+    MOVE 1 TO WS-CSV-LINEA-PTR
+
+    MOVE NC-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE FA-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE CT-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE TO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE IE-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE EO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE MO-ER TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+           ","                                DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE MO-ER-COD TO WS-CSV-CAMPO-IN
+    PERFORM ESCAPAR-CAMPO-CSV
+    STRING WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) DELIMITED BY SIZE
+      INTO WS-LINEA-ER-CSV
+      WITH POINTER WS-CSV-LINEA-PTR
+    END-STRING
+
+    MOVE WS-LINEA-ER-CSV TO REG-ER-CSV
+    WRITE REG-ER-CSV.
+
+*> ----------------------------------------------------------
+*> ESCAPAR-CAMPO-CSV: envuelve WS-CSV-CAMPO-IN (ya recortado de
+*> blancos a la derecha) entre comillas dobles, duplicando toda
+*> comilla que tenga adentro, y deja el resultado en
+*> WS-CSV-CAMPO-OUT junto con su largo real en WS-CSV-OUT-POS
+*> (comillas incluidas), para que el que llama pueda hacer
+*> referencia a WS-CSV-CAMPO-OUT(1:WS-CSV-OUT-POS) sin arrastrar
+*> blancos de relleno.
+*> ----------------------------------------------------------
+  ESCAPAR-CAMPO-CSV.
+    MOVE SPACES TO WS-CSV-CAMPO-OUT
+    COMPUTE WS-CSV-LARGO = FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-CAMPO-IN))
+    MOVE 1 TO WS-CSV-OUT-POS
+    MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+    PERFORM VARYING WS-CSV-IN-POS FROM 1 BY 1
+            UNTIL WS-CSV-IN-POS > WS-CSV-LARGO
+      ADD 1 TO WS-CSV-OUT-POS
+      IF WS-CSV-CAMPO-IN(WS-CSV-IN-POS:1) = '"'
+          MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+          ADD 1 TO WS-CSV-OUT-POS
+      END-IF
+      MOVE WS-CSV-CAMPO-IN(WS-CSV-IN-POS:1)
+        TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1)
+    END-PERFORM
+    ADD 1 TO WS-CSV-OUT-POS
+    MOVE '"' TO WS-CSV-CAMPO-OUT(WS-CSV-OUT-POS:1).
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE CUIT (DÍGITO VERIFICADOR MÓDULO 11).
+*> ==========================================================
+
+  VALIDAR-CUIT.
+    MOVE "N" TO WS-CUIT-VALIDO
+    IF CT-PE IS NUMERIC
+        PERFORM VARYING WS-CUIT-IDX FROM 1 BY 1
+                UNTIL WS-CUIT-IDX > 11
+          MOVE CT-PE(WS-CUIT-IDX:1) TO WS-CUIT-DIG(WS-CUIT-IDX)
+        END-PERFORM
+
+        COMPUTE WS-CUIT-SUMA =
+            WS-CUIT-DIG(1)  * 5 + WS-CUIT-DIG(2)  * 4
+          + WS-CUIT-DIG(3)  * 3 + WS-CUIT-DIG(4)  * 2
+          + WS-CUIT-DIG(5)  * 7 + WS-CUIT-DIG(6)  * 6
+          + WS-CUIT-DIG(7)  * 5 + WS-CUIT-DIG(8)  * 4
+          + WS-CUIT-DIG(9)  * 3 + WS-CUIT-DIG(10) * 2
+
+        COMPUTE WS-CUIT-RESTO = FUNCTION MOD(WS-CUIT-SUMA, 11)
+
+        IF WS-CUIT-RESTO = 0
+            MOVE 0 TO WS-CUIT-DV-CALC
+        ELSE
+            COMPUTE WS-CUIT-DV-CALC = 11 - WS-CUIT-RESTO
+        END-IF
+
+        IF WS-CUIT-DV-CALC < 10
+           AND WS-CUIT-DV-CALC = WS-CUIT-DIG(11)
+            MOVE "S" TO WS-CUIT-VALIDO
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE FECHA CALENDARIO (AAAAMMDD).
+*> ==========================================================
+
+  VALIDAR-FECHA.
+    MOVE "N" TO WS-FECHA-VALIDA
+    IF FA-PE IS NUMERIC
+        MOVE FA-PE(1:4) TO WS-FA-ANIO
+        MOVE FA-PE(5:2) TO WS-FA-MES
+        MOVE FA-PE(7:2) TO WS-FA-DIA
+
+        IF WS-FA-MES >= 1 AND WS-FA-MES <= 12
+            MOVE "N" TO WS-FA-BISIESTO
+            IF (FUNCTION MOD(WS-FA-ANIO, 4) = 0
+                AND FUNCTION MOD(WS-FA-ANIO, 100) NOT = 0)
+               OR FUNCTION MOD(WS-FA-ANIO, 400) = 0
+                MOVE "S" TO WS-FA-BISIESTO
+            END-IF
+
+            MOVE WS-FA-DIAS-MAX(WS-FA-MES) TO WS-FA-DIAS-MES
+            IF WS-FA-MES = 2 AND WS-FA-BISIESTO = "S"
+                MOVE 29 TO WS-FA-DIAS-MES
+            END-IF
+
+            IF WS-FA-DIA >= 1 AND WS-FA-DIA <= WS-FA-DIAS-MES
+                MOVE "S" TO WS-FECHA-VALIDA
+            END-IF
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: VALIDACIÓN DE IMPORTE (FORMATO Y TOPE).
+*> ==========================================================
+
+  VALIDAR-IMPORTE.
+    MOVE "N" TO WS-IE-NUMERICO
+    MOVE "N" TO WS-IE-EXCEDE
+    IF IE-PE IS NUMERIC
+        MOVE "S"   TO WS-IE-NUMERICO
+        MOVE IE-PE TO WS-IE-VALOR
+        IF WS-IE-VALOR > WS-IE-LIMITE
+            MOVE "S" TO WS-IE-EXCEDE
+        END-IF
+    END-IF.
+
+*> ==========================================================
+*> SECCIÓN: REGLAS ESPECÍFICAS POR TIPO DE COMPROBANTE.
+*> RÉPLICA DE LA MISMA REGLA APLICADA EN M6_SIM_P3_ANSES/VALIDAR-TIPO.
+*> ==========================================================
+
+  VALIDAR-TIPO.
+    MOVE "S" TO WS-TIPO-VALIDO
+    EVALUATE TO-PE
+      WHEN "A"
+        IF CT-PE(1:2) NOT = "30" AND CT-PE(1:2) NOT = "33"
+                                 AND CT-PE(1:2) NOT = "34"
+            MOVE "N" TO WS-TIPO-VALIDO
+        END-IF
+      WHEN "C"
+        IF WS-IE-NUMERICO = "S" AND WS-IE-VALOR > WS-TIPO-LIMITE-C
+            MOVE "N" TO WS-TIPO-VALIDO
+        END-IF
+      WHEN OTHER
+        CONTINUE
+    END-EVALUATE.
